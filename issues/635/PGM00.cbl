@@ -19,10 +19,38 @@ REPOSITORY.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 COPY "./copybooks/Log-File-Select.cpy".
+COPY "./copybooks/Downloads-List-Select.cpy".
+COPY "./copybooks/Audit-Rpt-Select.cpy".
+COPY "./copybooks/Purge-List-Select.cpy".
+COPY "./copybooks/Lock-File-Select.cpy".
+COPY "./copybooks/Runtime-Ver-Select.cpy".
+COPY "./copybooks/Preflight-Select.cpy".
+COPY "./copybooks/Csv-Export-Select.cpy".
+COPY "./copybooks/Files-Trend-Scan-Select.cpy".
+COPY "./copybooks/Files-Trend-Select.cpy".
+COPY "./copybooks/Alert-Queue-Select.cpy".
+COPY "./copybooks/Error-Log-Select.cpy".
+COPY "./copybooks/Dir-Table-Select.cpy".
+COPY "./copybooks/Run-Audit-Select.cpy".
+COPY "./copybooks/Checkpoint-Select.cpy".
 
 DATA DIVISION.
 FILE SECTION.
 COPY "./copybooks/Log-File-FD.cpy".
+COPY "./copybooks/Downloads-List-FD.cpy".
+COPY "./copybooks/Audit-Rpt-FD.cpy".
+COPY "./copybooks/Purge-List-FD.cpy".
+COPY "./copybooks/Lock-File-FD.cpy".
+COPY "./copybooks/Runtime-Ver-FD.cpy".
+COPY "./copybooks/Preflight-FD.cpy".
+COPY "./copybooks/Csv-Export-FD.cpy".
+COPY "./copybooks/Files-Trend-Scan-FD.cpy".
+COPY "./copybooks/Files-Trend-FD.cpy".
+COPY "./copybooks/Alert-Queue-FD.cpy".
+COPY "./copybooks/Error-Log-FD.cpy".
+COPY "./copybooks/Dir-Table-FD.cpy".
+COPY "./copybooks/Run-Audit-FD.cpy".
+COPY "./copybooks/Checkpoint-FD.cpy".
 
 *>------------------------------------------------
 WORKING-STORAGE SECTION.
@@ -34,12 +62,50 @@ WORKING-STORAGE SECTION.
 
 COPY "./copybooks/Log-File-WS.cpy".
 
+COPY "./copybooks/Downloads-List-WS.cpy".
+
+COPY "./copybooks/Audit-Rpt-WS.cpy".
+
+COPY "./copybooks/Purge-WS.cpy".
+
+COPY "./copybooks/Lock-File-WS.cpy".
+
+COPY "./copybooks/Batch-Window-WS.cpy".
+
+COPY "./copybooks/Runtime-Ver-WS.cpy".
+
+COPY "./copybooks/Preflight-WS.cpy".
+
+COPY "./copybooks/Csv-Export-WS.cpy".
+
+COPY "./copybooks/Files-Trend-Scan-WS.cpy".
+
+COPY "./copybooks/Files-Trend-WS.cpy".
+
+COPY "./copybooks/Alert-Queue-WS.cpy".
+
+COPY "./copybooks/Error-Log-WS.cpy".
+
+COPY "./copybooks/Dir-Table-WS.cpy".
+
+COPY "./copybooks/Run-Audit-WS.cpy".
+
+COPY "./copybooks/Checkpoint-WS.cpy".
+
+COPY "./copybooks/Self-Test-WS.cpy".
+
 COPY "./copybooks/Dir-Files-Tbl.cpy".
 
+COPY "./copybooks/Company-Tbl.cpy".
+
 COPY "./copybooks/File-Info.cpy".
 
 COPY "./copybooks/WS-DateTime.cpy".
 
+COPY "./copybooks/Holiday-Tbl.cpy".
+
+COPY "./copybooks/Force-Recreate-WS.cpy".
+
 *>------------------------------------------------
 LINKAGE SECTION.
 *>------------------------------------------------
@@ -53,43 +119,446 @@ PROCEDURE DIVISION
                            WS-Message-Line-3
                            WS-Message-Line-4
                            WS-Message-Line-5
-                           WS-Message-Line-5
                            WS-Message-Line-6
                            WS-Message-Line-7
+                           WS-Message-Line-8
                            WS-Return
-                           WS-Return-Msg.
+                           WS-Return-Msg
+                           WS-Dir-Status-Table
+                           WS-Caller-Tag
+                           WS-Force-Confirm.
 *>------------------------------------------------
 000-Main.
 
+    IF  WS-Caller-Tag NOT = SPACE
+        MOVE WS-Caller-Tag TO WS-Pgm-ID
+    END-IF.
+
     MOVE "PGM00 BEGIN"
       TO WS-Message-Line-1.
 
+    PERFORM 090-Init-Root-Path.
+
+    PERFORM 093-Load-Checkpoint.
+
+    PERFORM 005-Check-Lock-File.
+
+    PERFORM 004-Check-Force-Recreate.
+
+    IF  WS-Option = 9
+        PERFORM 008-Self-Test-Mode
+        GOBACK
+    END-IF.
+
+    PERFORM 098-Preflight-Storage-Check.
+
+    PERFORM 006-Check-Business-Day.
+
+    IF  WS-Non-Business-Day
+        GO TO 007-Skip-Non-Business-Day
+    END-IF.
+
+    PERFORM 099-Check-Batch-Window.
+
+*> ./logs/ has to exist - and Log-File has to be open -
+*> before 100-Scan-Downloads-Dir's own 920-Make-Directory
+*> calls (./files, ./files/incoming, ./Downloads) can log
+*> anything or drop a 925-Raise-Create-Alert row under
+*> ./logs, so this runs first.
     PERFORM 110-Check-Logs-Dir.
 
-    PERFORM 120-Check-Reports-Dir.
+    PERFORM 115-Create-Lock-File.
+
+    PERFORM 100-Scan-Downloads-Dir.
 
-    PERFORM 130-Check-Files-Dir.
+    PERFORM 101-Log-Downloads-Summary.
+
+    PERFORM 050-Process-One-Company
+      VARYING WS-Co-Idx FROM 1 BY 1
+        UNTIL WS-Co-Idx > WS-Company-Count.
 
     MOVE "PGM00 SUCCESSFUL EOJ xx"
       TO WS-Message-Line-5
          Msg OF WS-Log-Line
 
-    WRITE Log-File-Printline
-      FROM WS-Log-Line
-      AFTER ADVANCING 1
-    END-WRITE.
+    PERFORM 910-Write-Log-Line.
+
+    MOVE ZERO
+      TO WS-Return.
+    MOVE "PGM00 completed successfully"
+      TO WS-Return-Msg.
 
+    MOVE "N" TO WS-Log-Open-Sw.
     CLOSE Log-File.
 
+    IF  WS-Error-Log-File-Open
+        MOVE "N" TO WS-Error-Log-Open-Sw
+        CLOSE Error-Log-File
+    END-IF.
+
+    PERFORM 180-Export-Log-CSV.
+
+    IF  WS-Lock-Created
+        CALL "CBL_DELETE_FILE"
+          USING WS-Lock-Path
+        END-CALL
+    END-IF.
+
+    PERFORM 116-Clear-Checkpoint.
+
     GOBACK.
 
 *>------------------------------------------------
-110-Check-Logs-Dir.
+004-Check-Force-Recreate.
 *>------------------------------------------------
-*> Check if ./logs/ exists
-*> if not; create it
+*> WS-Option = 2 is a destructive force-recreate -
+*> wipes and rebuilds the five structural directories
+*> (./logs, ./reports, ./files, ./staging, ./rejects),
+*> so it takes a second, distinct confirmation parameter
+*> on top of WS-Option before anything is touched.  A
+*> typo that lands WS-Option on 2 without also setting
+*> WS-Force-Confirm just hard-stops here - the tree is
+*> left exactly as it was found.
+*> ./Downloads (TBL-dir-downloads) and the ./files/
+*> incoming|processing|done intake-lifecycle subtree
+*> are deliberately skipped - those hold un-ingested
+*> vendor drop-offs and files PGM01 has already staged,
+*> not structure this rebuilds, so an rm -rf over them
+*> would destroy live data the request never asked
+*> force-recreate to touch.
 *>------------------------------------------------
-*> See associated ./copybooks/Log-File-PD-Init.cpy
+    IF  WS-Option = 2
+        IF  WS-Force-Confirm = "CONFIRM "
+            PERFORM 003-Wipe-One-Dir
+              VARYING TBL-Index FROM TBL-dir-logs BY 1
+                UNTIL TBL-Index > TBL-dir-files
+
+            PERFORM 003-Wipe-One-Dir
+              VARYING TBL-Index FROM TBL-dir-staging BY 1
+                UNTIL TBL-Index > TBL-dir-rejects
+
+            MOVE ZERO TO WS-Ckpt-Company-Idx
+            MOVE ZERO TO WS-Ckpt-Step
+        ELSE
+            MOVE SPACE TO WS-MSG
+            STRING "Force recreate (WS-Option 2) requires "
+                   DELIMITED BY SIZE
+                   'WS-Force-Confirm = "CONFIRM " - job stopped'
+                   DELIMITED BY SIZE
+              INTO WS-MSG
+            END-STRING
+
+            DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+
+            MOVE 8 TO WS-Return
+            MOVE WS-MSG TO WS-Return-Msg
+
+            GO TO 990-Abort-Job
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+003-Wipe-One-Dir.
+*>------------------------------------------------
+*> Confirmed force-recreate only - shell out to wipe
+*> one tracked directory outright (same CALL "SYSTEM"
+*> idiom used throughout this program for anything
+*> GnuCOBOL has no native verb for).  Every entry comes
+*> back ABSENT to the normal Check-*-Dir flow that
+*> follows, so 920-Make-Directory recreates each one
+*> and the new-directory alert fires on all five
+*> recreated directories, the same as a first-ever run
+*> would see.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Force-Wipe-Cmd.
+    STRING "rm -rf " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-Index)) DELIMITED BY SIZE
+      INTO WS-Force-Wipe-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Force-Wipe-Cmd
+    END-CALL.
+
+*>------------------------------------------------
+005-Check-Lock-File.
+*>------------------------------------------------
+*> Refuse to proceed if another PGM00 is already
+*> mid-run - bail out before any directory-check,
+*> MAKEDIR, or force-recreate wipe work starts rather
+*> than risk two instances racing each other.  Runs
+*> ahead of 004-Check-Force-Recreate specifically so a
+*> force-recreate's rm -rf of ./logs can never delete
+*> another running instance's lock (or log) out from
+*> under it unchecked.  The lock itself can't be
+*> written until ./logs/ is known to exist, so
+*> creation is deferred to 115-Create-Lock-File right
+*> after 110-Check-Logs-Dir; this paragraph only
+*> checks for one left behind by another instance.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Lock-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-logs)) DELIMITED BY SIZE
+           "pgm00.lock" DELIMITED BY SIZE
+      INTO WS-Lock-Path
+    END-STRING.
+
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Lock-Path
+              File-Info
+    END-CALL.
+
+    IF  Return-Code = ZERO
+        MOVE SPACE TO WS-MSG
+        STRING "Another PGM00 instance is already running ("
+                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Lock-Path) DELIMITED BY SIZE
+               ") - job stopped" DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
+
+        DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+
+        MOVE 8 TO WS-Return
+        MOVE WS-MSG TO WS-Return-Msg
+
+        GO TO 990-Abort-Job
+    END-IF.
+
+*>------------------------------------------------
+115-Create-Lock-File.
+*>------------------------------------------------
+*> ./logs/ is confirmed present by now - write the
+*> lock so any PGM00 launched while this one is
+*> mid-run sees it at 005-Check-Lock-File and backs
+*> off instead of racing it.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Lock-Line.
+    STRING FUNCTION TRIM(WS-Pgm-ID) DELIMITED BY SIZE
+           " started " DELIMITED BY SIZE
+           Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+           " "       DELIMITED BY SIZE
+           Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+           Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+           Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Lock-Line
+    END-STRING.
+
+    OPEN OUTPUT Lock-File.
+    IF  WS-StatusLCK = "00"
+        WRITE Lock-File-Line
+          FROM WS-Lock-Line
+        END-WRITE
+        CLOSE Lock-File
+        MOVE "Y" TO WS-Lock-Created-Sw
+    END-IF.
+
+*>------------------------------------------------
+006-Check-Business-Day.
+*>------------------------------------------------
+*> Decide whether today is a real processing day
+*> before any Check-*-Dir/intake paragraph runs -
+*> weekends (Sat/Sun) and the fixed TBL-Holiday-Table
+*> calendar (Holiday-Tbl.cpy) both count as non-
+*> business days.  WS-Business-Day-Sw drives the
+*> 007-Skip-Non-Business-Day short-circuit in 000-Main.
+*>------------------------------------------------
+    ACCEPT CDT-Date FROM DATE YYYYMMDD END-ACCEPT.
+    MOVE CDT-Date TO WS-Business-Day-YMD.
+
+    MOVE FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-Business-Day-YMD), 7)
+      TO WS-Day-Of-Week.
+
+    MOVE "Y" TO WS-Business-Day-Sw.
+
+    IF  WS-Is-Weekend
+        MOVE "N" TO WS-Business-Day-Sw
+    ELSE
+        PERFORM 009-Check-Holiday-Table
+          VARYING TBL-Holiday-Idx FROM 1 BY 1
+            UNTIL TBL-Holiday-Idx > TBL-Holiday-Nbr-Elements
+    END-IF.
+
+*>------------------------------------------------
+009-Check-Holiday-Table.
+*>------------------------------------------------
+*> One row of TBL-Holiday-Table per PERFORM - flags
+*> WS-Business-Day-Sw to "N" on an exact CDT-Date
+*> match.
+*>------------------------------------------------
+    IF  TBL-Holiday-Date(TBL-Holiday-Idx) = WS-Business-Day-YMD
+        MOVE "N" TO WS-Business-Day-Sw
+    END-IF.
+
+*>------------------------------------------------
+007-Skip-Non-Business-Day.
+*>------------------------------------------------
+*> Reached when 006-Check-Business-Day found today is
+*> a weekend or company holiday - still open main.log
+*> (so rollover/continuity keeps working) and the lock
+*> file (so a same-day retry can't race this one), but
+*> skip every Check-*-Dir/purge/audit paragraph and log
+*> a distinct SKIPPED status instead of the usual
+*> SUCCESSFUL EOJ line, so reconciliation doesn't count
+*> today as a real processing run.
+*>------------------------------------------------
+    PERFORM 110-Check-Logs-Dir.
+
+    PERFORM 115-Create-Lock-File.
+
+    MOVE "PGM00 SKIPPED - non-business-day"
+      TO WS-Message-Line-5
+         Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+    MOVE 4
+      TO WS-Return.
+    MOVE "PGM00 skipped - non-business-day"
+      TO WS-Return-Msg.
+
+    MOVE "N" TO WS-Log-Open-Sw.
+    CLOSE Log-File.
+
+    IF  WS-Error-Log-File-Open
+        MOVE "N" TO WS-Error-Log-Open-Sw
+        CLOSE Error-Log-File
+    END-IF.
+
+    PERFORM 180-Export-Log-CSV.
+
+    IF  WS-Lock-Created
+        CALL "CBL_DELETE_FILE"
+          USING WS-Lock-Path
+        END-CALL
+    END-IF.
+
+    GOBACK.
+
+*>------------------------------------------------
+008-Self-Test-Mode.
+*>------------------------------------------------
+*> WS-Option = 9 - round-trip CBL_CHECK_FILE_EXIST and
+*> C$MAKEDIR against a throwaway path before trusting
+*> them for the real job: confirm the path starts out
+*> ABSENT, MAKEDIR it, confirm it now reports PRESENT,
+*> then clean up.  Runs before 098-Preflight-Storage-
+*> Check/005-Check-Lock-File since Log-File isn't open
+*> yet, so results go to the console only, same as
+*> 098's own pre-log DISPLAYs.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Self-Test-Path.
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/.pgm00-selftest" DELIMITED BY SIZE
+      INTO WS-Self-Test-Path
+    END-STRING.
+
+*> clean up anything left behind by a prior aborted
+*> self-test before the round-trip starts.
+    MOVE SPACE TO WS-Self-Test-Cmd.
+    STRING "rmdir '" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Self-Test-Path) DELIMITED BY SIZE
+           "' 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Self-Test-Cmd
+    END-STRING.
+    CALL "SYSTEM" USING WS-Self-Test-Cmd END-CALL.
+
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Self-Test-Path
+              File-Info
+    END-CALL.
+
+    IF  Return-Code = ZERO
+        MOVE "Self-test FAILED - throwaway path already PRESENT before MAKEDIR"
+          TO WS-MSG
+        DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+        MOVE 12 TO WS-Return
+        MOVE WS-MSG TO WS-Return-Msg
+    ELSE
+        CALL "C$MAKEDIR"
+          USING WS-Self-Test-Path
+        END-CALL
+
+        IF  Return-Code NOT = ZERO
+            MOVE "Self-test FAILED - C$MAKEDIR did not succeed"
+              TO WS-MSG
+            DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+            MOVE 12 TO WS-Return
+            MOVE WS-MSG TO WS-Return-Msg
+        ELSE
+            CALL "CBL_CHECK_FILE_EXIST"
+                USING WS-Self-Test-Path
+                      File-Info
+            END-CALL
+
+            IF  Return-Code NOT = ZERO
+                MOVE "Self-test FAILED - path still ABSENT after MAKEDIR"
+                  TO WS-MSG
+                DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+                MOVE 12 TO WS-Return
+                MOVE WS-MSG TO WS-Return-Msg
+            ELSE
+                MOVE "Self-test PASSED - CBL_CHECK_FILE_EXIST/C$MAKEDIR behave as expected"
+                  TO WS-MSG
+                DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+                MOVE ZERO TO WS-Return
+                MOVE WS-MSG TO WS-Return-Msg
+            END-IF
+
+            CALL "SYSTEM" USING WS-Self-Test-Cmd END-CALL
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+090-Init-Root-Path.
+*>------------------------------------------------
+*> Pick up a base-path override from the environment
+*> so the same compiled PGM00 can be pointed at a
+*> different client's folder tree, then build every
+*> TBL-Path-Name from WS-Root-Path + TBL-Suffix.
+*> Defaults to "." (today's behavior) when the
+*> environment variable isn't set.  This initial pass
+*> builds every TBL-Path-Name off the plain base root -
+*> 050-Process-One-Company later re-roots the per-
+*> company entries (everything but ./logs) under each
+*> company's own subtree in turn.  Also stamps
+*> WS-Log-Line's date/time fields up front, ahead of
+*> 100-Scan-Downloads-Dir's own MAKEDIR calls, so an
+*> alert row raised for a first-run ./files, ./files/
+*> incoming, or ./Downloads creation - all of which can
+*> fire before 110-Check-Logs-Dir ever runs - doesn't go
+*> out with a blank timestamp; 110-Check-Logs-Dir still
+*> re-ACCEPTs its own copy right before OPENing Log-File
+*> so "Begin job" reflects the time logging actually
+*> started, not whenever 090-Init-Root-Path happened to
+*> run.
+*>------------------------------------------------
+    ACCEPT WS-Base-Root-Path FROM ENVIRONMENT "PGM00_ROOT_PATH"
+      END-ACCEPT.
+
+    IF  WS-Base-Root-Path = SPACE
+        MOVE "." TO WS-Base-Root-Path
+    END-IF.
+
+    MOVE WS-Base-Root-Path TO WS-Root-Path.
+
+    PERFORM 091-Load-Dir-Table.
+
+    PERFORM 097-Load-Company-Table.
+
+    PERFORM 095-Build-Path-Name
+      VARYING TBL-Index FROM 1 BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+    PERFORM 096-Validate-Path-Length
+      VARYING TBL-Index FROM 1 BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+*> saved before 050-Process-One-Company ever re-roots
+*> TBL-Path-Name(TBL-dir-reports) under a company - see
+*> Csv-Export-WS.cpy.
+    MOVE TBL-Path-Name(TBL-dir-reports) TO WS-Base-Reports-Path.
+
     ACCEPT CDT-Date FROM DATE YYYYMMDD END-ACCEPT.
     ACCEPT CDT-Time FROM TIME          END-ACCEPT.
     MOVE CDT-Year    TO Date-YYYY OF WS-Log-Line.
@@ -101,114 +570,2020 @@ PROCEDURE DIVISION
     MOVE CDT-Hundredths-Of-Secs
                      TO Time-HS   OF WS-Log-Line.
     MOVE WS-Pgm-ID   TO Pgm-ID    OF WS-Log-Line.
-    MOVE "Begin job" TO Msg       OF WS-Log-Line.
 
-    SET TBL-Index TO TBL-dir-logs.
-    MOVE TBL-Path-Name(TBL-Index)
-      TO WS-Path-Name.
-    PERFORM Check-File-Exist.
-    IF  TBL-Presence(TBL-Index) = "PRESENT"
-        MOVE "./log directory exists"
-          TO Msg OF WS-Log-Line
-    ELSE
-        CALL "C$MAKEDIR"
-          USING WS-Path-Name
-        END-CALL
-        MOVE "./log directory created"
-          TO Msg OF WS-Log-Line
-    END-IF.
+*>------------------------------------------------
+093-Load-Checkpoint.
+*>------------------------------------------------
+*> TBL-Path-Name(TBL-dir-logs) is already built by now -
+*> look for a marker a prior, abended run left behind so
+*> 050-Process-One-Company can skip straight past whatever
+*> per-company directory work it already confirmed instead
+*> of redoing it (and, for 121-Track-Files-Trend/170-Purge-
+*> Old-Files, re-appending a second trend entry for the
+*> same prior run).  No marker found just means a normal
+*> from-scratch run - same as WS-Ckpt-Company-Idx/Step's
+*> compiled-in ZERO default.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Ckpt-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-logs)) DELIMITED BY SIZE
+           "pgm00.ckpt" DELIMITED BY SIZE
+      INTO WS-Ckpt-Path
+    END-STRING.
 
-    MOVE WS-Log-Line(1:60)
-      TO WS-Message-Line-2.
+    MOVE ZERO TO WS-Ckpt-Company-Idx.
+    MOVE ZERO TO WS-Ckpt-Step.
 
-*> all subsequent opens by other programs are "EXTEND"
-    OPEN OUTPUT Log-File.
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Ckpt-Path
+              File-Info
+    END-CALL.
 
-    WRITE Log-File-Printline
-      FROM WS-Log-Line
-      AFTER ADVANCING 1
-    END-WRITE.
+    IF  Return-Code = ZERO
+        OPEN INPUT Checkpoint-File
+        IF  WS-StatusCKP = "00"
+            READ Checkpoint-File
+                AT END
+                    MOVE ZERO TO WS-Ckpt-Company-Idx
+                    MOVE ZERO TO WS-Ckpt-Step
+                NOT AT END
+                    MOVE CKP-Company-Idx TO WS-Ckpt-Company-Idx
+                    MOVE CKP-Step        TO WS-Ckpt-Step
+            END-READ
+            CLOSE Checkpoint-File
+        END-IF
+    END-IF.
 
-    MOVE "log file OPENed"
-      TO Msg OF WS-Log-Line.
-    WRITE Log-File-Printline
-      FROM WS-Log-Line
-      AFTER ADVANCING 1
-    END-WRITE.
+*>------------------------------------------------
+094-Save-Checkpoint.
+*>------------------------------------------------
+*> Rewrite the one-line checkpoint from the caller's
+*> current WS-Ckpt-Company-Idx/WS-Ckpt-Step, PERFORMed
+*> right after each per-company Check-*-Dir paragraph
+*> completes in 050-Process-One-Company.
+*>------------------------------------------------
+    MOVE WS-Ckpt-Company-Idx TO CKP-Company-Idx.
+    MOVE WS-Ckpt-Step        TO CKP-Step.
+
+    OPEN OUTPUT Checkpoint-File.
+    IF  WS-StatusCKP = "00"
+        WRITE Checkpoint-Line
+        CLOSE Checkpoint-File
+    END-IF.
 
 *>------------------------------------------------
-120-Check-Reports-Dir.
+116-Clear-Checkpoint.
 *>------------------------------------------------
-*> Check if ./reports/ exists
-*> if not; create it
+*> A clean EOJ means there's nothing left to resume -
+*> remove the marker so the next run starts fresh rather
+*> than thinking it's recovering from an abend.
 *>------------------------------------------------
-    SET TBL-Index TO TBL-dir-reports.
-    MOVE TBL-Path-Name(TBL-Index)
-      TO WS-Path-Name.
-    PERFORM Check-File-Exist.
-    IF  TBL-Presence(TBL-Index) = "PRESENT"
-        MOVE "./reports directory exists"
-          TO Msg OF WS-Log-Line
-    ELSE
-        CALL "C$MAKEDIR"
-          USING WS-Path-Name
-        END-CALL
-        MOVE "./reports directory created"
-          TO Msg OF WS-Log-Line
+    CALL "CBL_DELETE_FILE"
+      USING WS-Ckpt-Path
+    END-CALL.
+
+*>------------------------------------------------
+091-Load-Dir-Table.
+*>------------------------------------------------
+*> Overlay the compiled-in TBL-Suffix/TBL-Enabled
+*> defaults with whatever PGM02's maintenance screen
+*> last saved to ./reports/dir-table.cfg, so a path
+*> can be renamed or disabled without recompiling this
+*> copybook.  Runs before 095-Build-Path-Name so any
+*> overridden suffix is reflected in TBL-Path-Name.
+*> Rows whose DT-Index falls outside today's compiled
+*> TBL-Nbr-Elements are skipped - an operator "add"
+*> beyond the 9 compiled slots still needs a recompile
+*> of Dir-Files-Tbl.cpy's OCCURS size, same as any other
+*> fixed-table growth in this program.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Dir-Table-Path.
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/reports/dir-table.cfg" DELIMITED BY SIZE
+      INTO WS-Dir-Table-Path
+    END-STRING.
+
+    MOVE "N" TO WS-EOF-DTB.
+    OPEN INPUT Dir-Table-File.
+    IF  WS-StatusDTB = "00"
+        PERFORM 092-Read-Dir-Table-Row
+          UNTIL Dir-Table-EOF
+        CLOSE Dir-Table-File
     END-IF.
 
-    MOVE WS-Log-Line(1:60)
-      TO WS-Message-Line-3.
+*>------------------------------------------------
+092-Read-Dir-Table-Row.
+*>------------------------------------------------
+    READ Dir-Table-File
+        AT END
+            MOVE "Y" TO WS-EOF-DTB
+        NOT AT END
+            IF  DT-Index >= 1 AND DT-Index <= TBL-Nbr-Elements
+                SET TBL-Sfx-Idx  TO DT-Index
+                SET TBL-Enb-Idx  TO DT-Index
+                MOVE DT-Suffix  TO TBL-Suffix(TBL-Sfx-Idx)
+                MOVE DT-Enabled TO TBL-Enabled(TBL-Enb-Idx)
+            END-IF
+    END-READ.
 
-    WRITE Log-File-Printline
-      FROM WS-Log-Line
-      AFTER ADVANCING 1
-    END-WRITE.
+*>------------------------------------------------
+095-Build-Path-Name.
+*>------------------------------------------------
+*> Build one TBL-Path-Name from WS-Root-Path and the
+*> matching TBL-Suffix entry.
+*>------------------------------------------------
+    SET TBL-Sfx-Idx TO TBL-Index.
+
+    MOVE SPACE TO TBL-Path-Name(TBL-Index).
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Suffix(TBL-Sfx-Idx)) DELIMITED BY SIZE
+      INTO TBL-Path-Name(TBL-Index)
+    END-STRING.
 
 *>------------------------------------------------
-130-Check-Files-Dir.
+096-Validate-Path-Length.
 *>------------------------------------------------
-*> Check if ./files/ exists
-*> if not; create it.
-*> create IDX files.
+*> Log-File isn't open yet this early in the job (it
+*> doesn't get OPENed until 110-Check-Logs-Dir), so
+*> this can only warn to the console, same as
+*> 005-Check-Lock-File's pre-log DISPLAY - a full
+*> TBL-Path-Name with no trailing SPACE means the
+*> STRING in 095-Build-Path-Name may have truncated
+*> the real path, so flag it before a later CBL_*
+*> CALL silently opens the wrong directory.
 *>------------------------------------------------
-   SET TBL-Index TO TBL-dir-files.
-    MOVE TBL-Path-Name(TBL-Index)
-      TO WS-Path-Name.
-    PERFORM Check-File-Exist.
-    IF  TBL-Presence(TBL-Index) = "PRESENT"
-        MOVE "./files directory exists"
-          TO Msg OF WS-Log-Line
-    ELSE
-        CALL "C$MAKEDIR"
-          USING WS-Path-Name
-        END-CALL
-        MOVE "./files directory created"
-          TO Msg OF WS-Log-Line
-    END-IF.
+    IF  TBL-Path-Name(TBL-Index)(40:1) NOT = SPACE
+        SET WS-Tbl-Idx-Num TO TBL-Index
 
-    MOVE WS-Log-Line(1:60)
-      TO WS-Message-Line-4.
+        MOVE SPACE TO WS-MSG
+        STRING "WARNING - TBL-Path-Name(" DELIMITED BY SIZE
+               WS-Tbl-Idx-Num DELIMITED BY SIZE
+               ") may be truncated at 40 bytes: " DELIMITED BY SIZE
+               TBL-Path-Name(TBL-Index) DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
 
-    WRITE Log-File-Printline
-      FROM WS-Log-Line
-      AFTER ADVANCING 1
-    END-WRITE.
+        DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+    END-IF.
 
 *>------------------------------------------------
-Check-File-Exist.
+097-Load-Company-Table.
 *>------------------------------------------------
-    CALL "CBL_CHECK_FILE_EXIST"
-        USING WS-Path-Name
-              File-Info        *> from File-Info.cpy
-    END-CALL.
+*> PGM00_COMPANY_CODES is a space-separated list of up
+*> to 5 company codes (e.g. "ACME GLOBEX") - each one
+*> gets its own ./reports, ./files (and its staging/
+*> rejects/nested-files subtree) rebuilt under that
+*> company's own root segment and checked in turn by
+*> 050-Process-One-Company.  Blank/unset means "single
+*> company" - one entry with a blank code, which leaves
+*> WS-Root-Path on the plain base root and reproduces
+*> today's single-tree behavior exactly.
+*>------------------------------------------------
+    ACCEPT WS-Company-Codes-Raw FROM ENVIRONMENT "PGM00_COMPANY_CODES"
+      END-ACCEPT.
 
-    IF  Return-Code = ZERO
-        MOVE "PRESENT"
-          TO TBL-Presence (TBL-Index)
+    MOVE SPACE TO WS-Company-Table.
+
+    IF  WS-Company-Codes-Raw = SPACE
+        MOVE 1 TO WS-Company-Count
     ELSE
-        MOVE "ABSENT"
-          TO TBL-Presence (TBL-Index)
+        UNSTRING WS-Company-Codes-Raw DELIMITED BY ALL SPACE
+            INTO WS-Company-Code(1) WS-Company-Code(2)
+                 WS-Company-Code(3) WS-Company-Code(4)
+                 WS-Company-Code(5)
+        END-UNSTRING
+
+        MOVE ZERO TO WS-Company-Count
+        PERFORM 0971-Count-Company-Entry
+          VARYING WS-Co-Idx FROM 1 BY 1
+            UNTIL WS-Co-Idx > 5
+    END-IF.
+
+*>------------------------------------------------
+0971-Count-Company-Entry.
+*>------------------------------------------------
+    IF  WS-Company-Code(WS-Co-Idx) NOT = SPACE
+        ADD 1 TO WS-Company-Count
+    END-IF.
+
+*>------------------------------------------------
+098-Preflight-Storage-Check.
+*>------------------------------------------------
+*> Ahead of any 1n0-Check-*-Dir / C$MAKEDIR attempt,
+*> make sure the WS-Root-Path mount is actually there,
+*> writable, and has room - a failed MAKEDIR today
+*> gives no way to tell "network mount disconnected"
+*> from "permissions" from "disk full", so shell a
+*> single test/df one-liner (same CALL "SYSTEM" +
+*> scratch-file idiom as 112-Write-Version-Header)
+*> and let it pick the reason.  Log-File isn't open
+*> this early, so a failure here DISPLAYs to console
+*> and hard-stops via 990-Abort-Job the same way
+*> 005-Check-Lock-File does.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Preflight-Cmd.
+    STRING "if [ ! -d '" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "' ]; then echo MOUNT; "
+             DELIMITED BY SIZE
+           "elif [ ! -w '" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "' ]; then echo PERM; "
+             DELIMITED BY SIZE
+           "else avail=$(df -Pk '" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "' | tail -1 | awk '{print $4}'); "
+             DELIMITED BY SIZE
+           "if [ $avail -lt " DELIMITED BY SIZE
+           WS-Preflight-Min-Free-KB DELIMITED BY SIZE
+           " ]; then echo FULL; else echo OK; fi; fi > "
+             DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Preflight-Path) DELIMITED BY SIZE
+           " 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Preflight-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Preflight-Cmd
+    END-CALL.
+
+    MOVE "MOUNT" TO WS-Preflight-Result.
+    OPEN INPUT Preflight-File.
+    IF  WS-StatusPFL = "00"
+        READ Preflight-File
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE Preflight-Line TO WS-Preflight-Result
+        END-READ
+        CLOSE Preflight-File
+    END-IF.
+
+    CALL "CBL_DELETE_FILE"
+      USING WS-Preflight-Path
+    END-CALL.
+
+    IF  NOT WS-Preflight-OK
+        MOVE SPACE TO WS-MSG
+        EVALUATE TRUE
+            WHEN WS-Preflight-Mount-Down
+                STRING "Storage preflight failed - mount unavailable: "
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+                  INTO WS-MSG
+                END-STRING
+            WHEN WS-Preflight-No-Perm
+                STRING "Storage preflight failed - permission denied: "
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+                  INTO WS-MSG
+                END-STRING
+            WHEN WS-Preflight-Disk-Full
+                STRING "Storage preflight failed - disk full: "
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+                  INTO WS-MSG
+                END-STRING
+            WHEN OTHER
+                STRING "Storage preflight failed - unknown reason ("
+                         DELIMITED BY SIZE
+                       WS-Preflight-Result DELIMITED BY SIZE
+                       ") for " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+                  INTO WS-MSG
+                END-STRING
+        END-EVALUATE
+
+        DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+
+        MOVE 8 TO WS-Return
+        MOVE WS-MSG TO WS-Return-Msg
+
+        GO TO 990-Abort-Job
+    END-IF.
+
+*>------------------------------------------------
+099-Check-Batch-Window.
+*>------------------------------------------------
+*> A marker another job drops under ./files while it is
+*> actively processing files there - PGM00 only reads
+*> it, never creates or removes it, so ownership of the
+*> window stays with whatever job is using it.  Log-File
+*> isn't open this early (same as 098-Preflight-Storage-
+*> Check), so this can only DISPLAY to console; the
+*> deferral itself is logged once Log-File is open, at
+*> each guarded PERFORM site below.  Basic directory-
+*> exists checks still run regardless of this switch -
+*> only the Downloads-intake move and the ./files trend/
+*> purge paragraphs, which touch file contents rather
+*> than just confirm the directory is there, are
+*> deferred while the window is active.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Batch-Window-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files)) DELIMITED BY SIZE
+           ".batch-window" DELIMITED BY SIZE
+      INTO WS-Batch-Window-Path
+    END-STRING.
+
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Batch-Window-Path
+              File-Info
+    END-CALL.
+
+    IF  Return-Code = ZERO
+        SET WS-Batch-Window-Active TO TRUE
+        DISPLAY WS-Pgm-ID " batch window active - "
+                "Downloads intake and ./files trend/purge deferred"
+          UPON CONSOLE
+    END-IF.
+
+*>------------------------------------------------
+100-Scan-Downloads-Dir.
+*>------------------------------------------------
+*> Look for anything sitting in ./Downloads/ and
+*> move it into ./files/incoming/ before the rest of
+*> the job starts.  ./files/, ./files/incoming/ and
+*> ./Downloads/ are all made sure to exist here - this
+*> now runs after 110-Check-Logs-Dir, so any of the
+*> three 920-Make-Directory calls below can already
+*> log normally and 925-Raise-Create-Alert's row under
+*> ./logs lands cleanly (./files/ itself isn't landed
+*> into directly anymore, but it is still the parent
+*> 130-Check-Files-Dir/131-133 expect to already be
+*> there).
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-files.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) NOT = "PRESENT"
+        PERFORM 920-Make-Directory
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    SET TBL-Index TO TBL-dir-files-incoming.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) NOT = "PRESENT"
+        PERFORM 920-Make-Directory
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    SET TBL-Index TO TBL-dir-downloads.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) NOT = "PRESENT"
+        PERFORM 920-Make-Directory
+*>      nothing new can have arrived in a folder
+*>      that did not exist until just now.
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+    AND NOT WS-Batch-Window-Active
+        MOVE SPACE TO WS-Dl-Scan-Path
+        STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files)) DELIMITED BY SIZE
+               ".dl-scan.tmp" DELIMITED BY SIZE
+          INTO WS-Dl-Scan-Path
+        END-STRING
+
+        MOVE SPACE TO WS-Downloads-Ls-Cmd
+        STRING "ls -1 " DELIMITED BY SIZE
+               FUNCTION TRIM(TBL-Path-Name(TBL-dir-downloads))
+                 DELIMITED BY SIZE
+               " > " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Dl-Scan-Path) DELIMITED BY SIZE
+               " 2>/dev/null" DELIMITED BY SIZE
+          INTO WS-Downloads-Ls-Cmd
+        END-STRING
+
+        CALL "SYSTEM"
+          USING WS-Downloads-Ls-Cmd
+        END-CALL
+
+        MOVE "N" TO WS-EOF-DL
+        OPEN INPUT Downloads-List-File
+        IF  WS-StatusDL = "00"
+            PERFORM 105-Move-Downloads-Entry
+              UNTIL Downloads-List-EOF
+            CLOSE Downloads-List-File
+        END-IF
+
+        CALL "CBL_DELETE_FILE"
+          USING WS-Dl-Scan-Path
+        END-CALL
+    END-IF.
+
+*>------------------------------------------------
+105-Move-Downloads-Entry.
+*>------------------------------------------------
+*> Read one ./Downloads/ entry and move it into
+*> ./files/incoming/
+*>------------------------------------------------
+    READ Downloads-List-File
+        AT END
+            MOVE "Y" TO WS-EOF-DL
+        NOT AT END
+            IF  Downloads-List-Entry NOT = SPACE
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-downloads))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Downloads-List-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Downloads-Source
+                END-STRING
+
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Downloads-List-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Downloads-Dest
+                END-STRING
+
+                MOVE SPACE TO WS-Downloads-Ext
+                COMPUTE WS-Downloads-Name-Len
+                      = FUNCTION LENGTH(FUNCTION TRIM(Downloads-List-Entry))
+                IF  WS-Downloads-Name-Len > 4
+                    COMPUTE WS-Downloads-Ext-Start
+                          = WS-Downloads-Name-Len - 3
+                    MOVE FUNCTION UPPER-CASE(Downloads-List-Entry
+                           (WS-Downloads-Ext-Start : 4))
+                      TO WS-Downloads-Ext
+                END-IF
+
+                IF  WS-Downloads-Is-Zip
+                    PERFORM 106-Extract-Downloads-Archive
+                ELSE
+                    CALL "CBL_CHECK_FILE_EXIST"
+                        USING WS-Downloads-Dest
+                              File-Info
+                    END-CALL
+                    IF  Return-Code = ZERO
+                        PERFORM 107-Rename-Colliding-Entry
+                    END-IF
+
+                    CALL "CBL_RENAME_FILE"
+                      USING WS-Downloads-Source
+                            WS-Downloads-Dest
+                    END-CALL
+
+                    IF  Return-Code = ZERO
+                        ADD 1 TO WS-Downloads-Moved-Count
+                    END-IF
+                END-IF
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+107-Rename-Colliding-Entry.
+*>------------------------------------------------
+*> WS-Downloads-Dest is already taken by an earlier,
+*> differently-sourced arrival - splice a HHMMSShh
+*> timestamp suffix in ahead of the extension (ahead of
+*> the last four characters already split out above for
+*> the .ZIP check) so this drop lands under its own name
+*> instead of silently overwriting the one already there.
+*> Logged once Log-File is open by 101-Log-Downloads-
+*> Summary, the same deferred-counter pattern as the
+*> moved/extracted counts.
+*>------------------------------------------------
+    ADD 1 TO WS-Downloads-Collision-Count.
+
+    ACCEPT CDT-Time FROM TIME END-ACCEPT.
+
+    MOVE SPACE TO WS-Downloads-Coll-Suffix.
+    STRING "-" DELIMITED BY SIZE
+           CDT-Hour               DELIMITED BY SIZE
+           CDT-Minutes            DELIMITED BY SIZE
+           CDT-Seconds            DELIMITED BY SIZE
+           CDT-Hundredths-Of-Secs DELIMITED BY SIZE
+      INTO WS-Downloads-Coll-Suffix
+    END-STRING.
+
+    IF  WS-Downloads-Name-Len > 4
+        MOVE SPACE TO WS-Downloads-Dest
+        STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                 DELIMITED BY SIZE
+               Downloads-List-Entry(1 : WS-Downloads-Ext-Start - 1)
+                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Downloads-Coll-Suffix) DELIMITED BY SIZE
+               Downloads-List-Entry(WS-Downloads-Ext-Start : 4)
+                 DELIMITED BY SIZE
+          INTO WS-Downloads-Dest
+        END-STRING
+    ELSE
+        MOVE SPACE TO WS-Downloads-Dest
+        STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                 DELIMITED BY SIZE
+               FUNCTION TRIM(Downloads-List-Entry) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Downloads-Coll-Suffix) DELIMITED BY SIZE
+          INTO WS-Downloads-Dest
+        END-STRING
+    END-IF.
+
+*>------------------------------------------------
+106-Extract-Downloads-Archive.
+*>------------------------------------------------
+*> Extract a .zip dropped in Downloads straight into
+*> ./files/incoming/ instead of moving the archive
+*> itself, so the rest of intake sees loose files as
+*> usual, landed at the same lifecycle stage a plain
+*> move would have used.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Downloads-Extract-Cmd.
+    STRING "unzip -o -q " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Downloads-Source) DELIMITED BY SIZE
+           " -d " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+             DELIMITED BY SIZE
+      INTO WS-Downloads-Extract-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Downloads-Extract-Cmd
+    END-CALL.
+
+    IF  Return-Code = ZERO
+        ADD 1 TO WS-Downloads-Extracted-Count
+        CALL "CBL_DELETE_FILE"
+          USING WS-Downloads-Source
+        END-CALL
+    END-IF.
+
+*>------------------------------------------------
+101-Log-Downloads-Summary.
+*>------------------------------------------------
+*> Record what 100-Scan-Downloads-Dir found, now
+*> that Log-File is open.
+*>------------------------------------------------
+    IF  WS-Downloads-Moved-Count > ZERO
+    OR  WS-Downloads-Extracted-Count > ZERO
+        MOVE SPACE TO WS-MSG
+        STRING WS-Downloads-Moved-Count DELIMITED BY SIZE
+               " file(s) moved, " DELIMITED BY SIZE
+               WS-Downloads-Extracted-Count DELIMITED BY SIZE
+               " archive(s) extracted from Downloads"
+                 DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
+        MOVE WS-MSG TO Msg OF WS-Log-Line
+    ELSE
+        MOVE "No new Downloads files found"
+          TO Msg OF WS-Log-Line
+    END-IF.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-6.
+
+    PERFORM 910-Write-Log-Line.
+
+    IF  WS-Downloads-Collision-Count > ZERO
+        MOVE SPACE TO WS-MSG
+        STRING WS-Downloads-Collision-Count DELIMITED BY SIZE
+               " duplicate-filename collision(s) renamed on intake"
+                 DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
+        MOVE WS-MSG TO Msg OF WS-Log-Line
+        PERFORM 910-Write-Log-Line
+    END-IF.
+
+*>------------------------------------------------
+110-Check-Logs-Dir.
+*>------------------------------------------------
+*> Check if ./logs/ exists
+*> if not; create it
+*>------------------------------------------------
+*> See associated ./copybooks/Log-File-PD-Init.cpy
+    ACCEPT CDT-Date FROM DATE YYYYMMDD END-ACCEPT.
+    ACCEPT CDT-Time FROM TIME          END-ACCEPT.
+    MOVE CDT-Year    TO Date-YYYY OF WS-Log-Line.
+    MOVE CDT-Month   TO Date-MM   OF WS-Log-Line.
+    MOVE CDT-Day     TO Date-DD   OF WS-Log-Line.
+    MOVE CDT-Hour    TO Time-HH   OF WS-Log-Line.
+    MOVE CDT-Minutes TO Time-MM   OF WS-Log-Line.
+    MOVE CDT-Seconds TO Time-SS   OF WS-Log-Line.
+    MOVE CDT-Hundredths-Of-Secs
+                     TO Time-HS   OF WS-Log-Line.
+    MOVE WS-Pgm-ID   TO Pgm-ID    OF WS-Log-Line.
+    MOVE "Begin job" TO Msg       OF WS-Log-Line.
+
+    PERFORM 113-Compute-Log-Week-Fields.
+
+    SET TBL-Index TO TBL-dir-logs.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./log directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./log directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./log directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-2.
+
+*> roll any log already left from a prior run to a
+*> dated name so this run's OPEN OUTPUT doesn't wipe
+*> out the prior run's history.  Time-HH/MM/SS (already
+*> moved into WS-Log-Line above) are folded into the
+*> archived name too - date alone collides on a second
+*> same-day run and CBL_RENAME_FILE overwrites the first
+*> run's archive with no warning.
+    MOVE "./logs/main.log" TO WS-Path-Name.
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Path-Name
+              File-Info
+    END-CALL.
+    IF  Return-Code = ZERO
+        STRING "./logs/main-" DELIMITED BY SIZE
+               Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+               Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+               "-"       DELIMITED BY SIZE
+               Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+               Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+               ".log"    DELIMITED BY SIZE
+          INTO WS-Archived-Log-Name
+        END-STRING
+        CALL "CBL_RENAME_FILE"
+          USING WS-Path-Name
+                WS-Archived-Log-Name
+        END-CALL
+    END-IF.
+
+*> all subsequent opens by other programs are "EXTEND"
+    OPEN OUTPUT Log-File.
+
+    IF  WS-StatusLOG = "00"
+        SET WS-Log-File-Open TO TRUE
+    ELSE
+        PERFORM 999-Status-Handler
+    END-IF.
+
+*> opened alongside Log-File, not gated on it, so a
+*> problem with main.log doesn't also silence the
+*> errors-only stream.
+    OPEN OUTPUT Error-Log-File.
+
+    IF  WS-StatusERR = "00"
+        SET WS-Error-Log-File-Open TO TRUE
+    END-IF.
+
+    PERFORM 910-Write-Log-Line.
+
+    MOVE "log file OPENed"
+      TO Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+    PERFORM 112-Write-Version-Header.
+
+    PERFORM 114-Write-Run-Audit-Record.
+
+*>------------------------------------------------
+112-Write-Version-Header.
+*>------------------------------------------------
+*> One-time header so two machines' main.log can be
+*> compared after a deploy - records which PGM00
+*> build this is (WS-Pgm-Version, bumped by hand per
+*> release) and which COBOL runtime actually ran it
+*> (queried live via `cobcrun --version`, same
+*> CALL "SYSTEM" + scratch-file idiom used elsewhere
+*> in this program, since GnuCOBOL has no intrinsic
+*> for it) rather than assuming the runtime matches
+*> whatever this program was compiled against.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Runtime-Ver-Cmd.
+    STRING "cobcrun --version > " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Runtime-Ver-Path) DELIMITED BY SIZE
+           " 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Runtime-Ver-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Runtime-Ver-Cmd
+    END-CALL.
+
+    MOVE "unavailable" TO WS-Runtime-Version.
+    OPEN INPUT Runtime-Ver-File.
+    IF  WS-StatusRTV = "00"
+        READ Runtime-Ver-File
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE Runtime-Ver-Line(1:40) TO WS-Runtime-Version
+        END-READ
+        CLOSE Runtime-Ver-File
+    END-IF.
+
+    CALL "CBL_DELETE_FILE"
+      USING WS-Runtime-Ver-Path
+    END-CALL.
+
+    MOVE SPACE TO WS-MSG.
+    STRING "PGM00 version " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Pgm-Version) DELIMITED BY SIZE
+           " compiled "     DELIMITED BY SIZE
+           WHEN-COMPILED    DELIMITED BY SIZE
+      INTO WS-MSG
+    END-STRING.
+    MOVE WS-MSG TO Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+    MOVE SPACE TO WS-MSG.
+    STRING "Runtime: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Runtime-Version) DELIMITED BY SIZE
+      INTO WS-MSG
+    END-STRING.
+    MOVE WS-MSG TO Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+113-Compute-Log-Week-Fields.
+*>------------------------------------------------
+*> ISO week number and day-of-week abbreviation for
+*> WS-Log-Line, derived from the CDT-Date just ACCEPTed
+*> by 110-Check-Logs-Dir, so a month of main.log entries
+*> can be grouped by business week without re-deriving
+*> it downstream.  Day-of-week reuses the same FUNCTION
+*> MOD(FUNCTION INTEGER-OF-DATE(date), 7) idiom as
+*> 006-Check-Business-Day (0=Sunday ... 6=Saturday for
+*> this COBOL epoch); ISO week uses the standard
+*> Thursday-anchored formula against the ordinal day of
+*> the year (Monday=1 ... Sunday=7).
+*>------------------------------------------------
+    MOVE CDT-Date TO WS-Business-Day-YMD.
+
+    MOVE FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-Business-Day-YMD), 7)
+      TO WS-Day-Of-Week.
+
+    EVALUATE WS-Day-Of-Week
+        WHEN 0  MOVE "SUN" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 1  MOVE "MON" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 2  MOVE "TUE" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 3  MOVE "WED" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 4  MOVE "THU" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 5  MOVE "FRI" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 6  MOVE "SAT" TO Log-Day-Of-Week OF WS-Log-Line
+    END-EVALUATE.
+
+    IF  WS-Day-Of-Week = 0
+        MOVE 7 TO WS-ISO-Weekday
+    ELSE
+        MOVE WS-Day-Of-Week TO WS-ISO-Weekday
+    END-IF.
+
+    MOVE SPACE TO WS-Log-Jan1-YMD-X.
+    STRING Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           "0101" DELIMITED BY SIZE
+      INTO WS-Log-Jan1-YMD-X
+    END-STRING.
+    MOVE WS-Log-Jan1-YMD-X TO WS-Log-Jan1-YMD.
+
+    COMPUTE WS-Log-Ordinal-Day =
+        FUNCTION INTEGER-OF-DATE(WS-Business-Day-YMD)
+      - FUNCTION INTEGER-OF-DATE(WS-Log-Jan1-YMD) + 1.
+
+    COMPUTE WS-Log-ISO-Week =
+        (WS-Log-Ordinal-Day - WS-ISO-Weekday + 10) / 7.
+
+*> weeks 0 and 53 wrap to the adjacent year's calendar -
+*> close enough for log grouping without a full ISO
+*> long/short-year lookup.
+    IF  WS-Log-ISO-Week < 1
+        MOVE 52 TO WS-Log-ISO-Week
+    END-IF.
+    IF  WS-Log-ISO-Week > 53
+        MOVE 53 TO WS-Log-ISO-Week
+    END-IF.
+
+    MOVE WS-Log-ISO-Week TO Log-ISO-Week OF WS-Log-Line.
+
+*>------------------------------------------------
+114-Write-Run-Audit-Record.
+*>------------------------------------------------
+*> main.log records when something happened and what
+*> Pgm-ID logged it, but never who or from where - this
+*> appends one row per run to its own dedicated
+*> ./logs/run-audit.log so "who kicked off the run that
+*> recreated ./files at 2am" has a real answer.  Written
+*> here, right after ./logs is confirmed present and
+*> Log-File itself is open, rather than into main.log or
+*> the per-directory Audit-Rpt-File, which is about
+*> directory state, not who invoked the job.
+*>------------------------------------------------
+    ACCEPT WS-OS-User FROM ENVIRONMENT "USER" END-ACCEPT.
+    IF  WS-OS-User = SPACE
+        ACCEPT WS-OS-User FROM ENVIRONMENT "LOGNAME" END-ACCEPT
+    END-IF.
+    IF  WS-OS-User = SPACE
+        MOVE "UNKNOWN" TO WS-OS-User
+    END-IF.
+
+    MOVE SPACE TO WS-Run-Audit-Row.
+
+    STRING Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           " "                      DELIMITED BY SIZE
+           Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Run-Audit-Stamp
+    END-STRING.
+
+    MOVE WS-Pgm-ID  TO WS-Run-Audit-Pgm-ID.
+    MOVE WS-OS-User TO WS-Run-Audit-User.
+    MOVE WS-Option  TO WS-Run-Audit-Option.
+    MOVE "run started" TO WS-Run-Audit-Text.
+
+    OPEN EXTEND Run-Audit-File.
+    IF  WS-StatusRUA NOT = "00"
+        OPEN OUTPUT Run-Audit-File
+    END-IF.
+
+    IF  WS-StatusRUA = "00"
+        WRITE Run-Audit-Printline
+          FROM WS-Run-Audit-Row
+          AFTER ADVANCING 1
+        END-WRITE
+        CLOSE Run-Audit-File
+    END-IF.
+
+*>------------------------------------------------
+050-Process-One-Company.
+*>------------------------------------------------
+*> Rebuild every per-company TBL-Path-Name (./reports,
+*> ./files and its nested subtree, ./staging, ./rejects
+*> - everything except ./logs, which 110-Check-Logs-Dir
+*> already keeps as one shared SHARING ALL stream for
+*> every program) under this company's own root segment,
+*> then run the same directory checks/trend/purge/audit
+*> paragraphs against it.  A blank WS-Company-Code leaves
+*> WS-Root-Path as the plain base root, reproducing
+*> today's single-company behavior exactly.
+*> Each of the four guarded blocks below is also skipped
+*> when 093-Load-Checkpoint found it already completed on
+*> a prior, abended run for this same WS-Co-Idx - once a
+*> block actually runs, 094-Save-Checkpoint records it so
+*> a second abend further on doesn't repeat it either.  A
+*> WS-Co-Idx still behind the checkpoint's company is
+*> skipped in full; one already past it always runs in
+*> full, since it was never reached by the run that
+*> crashed.
+*>------------------------------------------------
+    MOVE WS-Base-Root-Path TO WS-Root-Path.
+    IF  WS-Company-Code(WS-Co-Idx) NOT = SPACE
+        STRING FUNCTION TRIM(WS-Base-Root-Path) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Company-Code(WS-Co-Idx)) DELIMITED BY SIZE
+          INTO WS-Root-Path
+        END-STRING
+    END-IF.
+
+    PERFORM 095-Build-Path-Name
+      VARYING TBL-Index FROM TBL-dir-reports BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+*> 096-Validate-Path-Length already ran once in 090-Init-
+*> Root-Path against the plain base-root paths - the
+*> STRING above appends WS-Company-Code on top of those,
+*> so it is the per-company TBL-Path-Name entries, not the
+*> base-root ones, that actually run the 40-byte PIC X(40)
+*> risk this check exists to catch.  Re-run it here, now
+*> that the per-company rebuild is in place.
+    PERFORM 096-Validate-Path-Length
+      VARYING TBL-Index FROM TBL-dir-reports BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+    IF  WS-Co-Idx >= WS-Ckpt-Company-Idx
+        IF  (WS-Co-Idx > WS-Ckpt-Company-Idx) OR (WS-Ckpt-Step < 120)
+            SET WS-Audit-Step-120-Ran TO TRUE
+            IF  TBL-Enabled(TBL-dir-reports) = "Y"
+                PERFORM 120-Check-Reports-Dir
+            END-IF
+
+            MOVE WS-Co-Idx TO WS-Ckpt-Company-Idx
+            MOVE 120       TO WS-Ckpt-Step
+            PERFORM 094-Save-Checkpoint
+        ELSE
+            SET WS-Audit-Step-120-Skipped TO TRUE
+        END-IF
+
+        IF  (WS-Co-Idx > WS-Ckpt-Company-Idx) OR (WS-Ckpt-Step < 130)
+            SET WS-Audit-Step-130-Ran TO TRUE
+            IF  TBL-Enabled(TBL-dir-files) = "Y"
+                PERFORM 130-Check-Files-Dir
+
+                IF  WS-Batch-Window-Active
+                    MOVE "./files trend/purge deferred - batch window active"
+                      TO Msg OF WS-Log-Line
+                    PERFORM 910-Write-Log-Line
+                ELSE
+*>                  purge runs first so this run's trend
+*>                  tally/reconciliation (121) reflects
+*>                  ./files/incoming's post-purge state,
+*>                  not a count the very next line is
+*>                  about to shrink out from under it.
+                    PERFORM 170-Purge-Old-Files
+
+                    PERFORM 121-Track-Files-Trend
+                END-IF
+            END-IF
+
+            MOVE WS-Co-Idx TO WS-Ckpt-Company-Idx
+            MOVE 130       TO WS-Ckpt-Step
+            PERFORM 094-Save-Checkpoint
+        ELSE
+            SET WS-Audit-Step-130-Skipped TO TRUE
+        END-IF
+
+        IF  (WS-Co-Idx > WS-Ckpt-Company-Idx) OR (WS-Ckpt-Step < 140)
+            SET WS-Audit-Step-140-Ran TO TRUE
+            IF  TBL-Enabled(TBL-dir-staging) = "Y"
+                PERFORM 140-Check-Staging-Dir
+            END-IF
+
+            MOVE WS-Co-Idx TO WS-Ckpt-Company-Idx
+            MOVE 140       TO WS-Ckpt-Step
+            PERFORM 094-Save-Checkpoint
+        ELSE
+            SET WS-Audit-Step-140-Skipped TO TRUE
+        END-IF
+
+        IF  (WS-Co-Idx > WS-Ckpt-Company-Idx) OR (WS-Ckpt-Step < 150)
+            SET WS-Audit-Step-150-Ran TO TRUE
+            IF  TBL-Enabled(TBL-dir-rejects) = "Y"
+                PERFORM 150-Check-Rejects-Dir
+            END-IF
+
+            MOVE WS-Co-Idx TO WS-Ckpt-Company-Idx
+            MOVE 150       TO WS-Ckpt-Step
+            PERFORM 094-Save-Checkpoint
+        ELSE
+            SET WS-Audit-Step-150-Skipped TO TRUE
+        END-IF
+
+        PERFORM 161-Backfill-Skipped-Audit-Rows
+
+        PERFORM 160-Write-Audit-Report
+    END-IF.
+
+*>------------------------------------------------
+120-Check-Reports-Dir.
+*>------------------------------------------------
+*> Check if ./reports/ exists
+*> if not; create it
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-reports.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./reports directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./reports directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./reports directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-3.
+
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+130-Check-Files-Dir.
+*>------------------------------------------------
+*> Check if ./files/ exists
+*> if not; create it.
+*> create IDX files.
+*>------------------------------------------------
+   SET TBL-Index TO TBL-dir-files.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./files directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./files directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./files directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-4.
+
+    PERFORM 910-Write-Log-Line.
+
+    PERFORM 131-Check-Files-Incoming-Dir.
+
+    PERFORM 132-Check-Files-Processing-Dir.
+
+    PERFORM 133-Check-Files-Done-Dir.
+
+*>------------------------------------------------
+131-Check-Files-Incoming-Dir.
+*>------------------------------------------------
+*> Check if ./files/incoming/ exists
+*> if not; create it.
+*> Newly-landed intake sits here until a processor
+*> claims it - see 100-Scan-Downloads-Dir.
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-files-incoming.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./files/incoming directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./files/incoming directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./files/incoming directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+132-Check-Files-Processing-Dir.
+*>------------------------------------------------
+*> Check if ./files/processing/ exists
+*> if not; create it.
+*> A processor moves a file here from incoming/ while
+*> it is being worked, so it is never mistaken for an
+*> unclaimed, still-new arrival.
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-files-processing.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./files/processing directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./files/processing directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./files/processing directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+133-Check-Files-Done-Dir.
+*>------------------------------------------------
+*> Check if ./files/done/ exists
+*> if not; create it.
+*> A processor moves a file here once it has finished
+*> with it successfully - the filesystem alone then
+*> tells the whole incoming/processing/done story.
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-files-done.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./files/done directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./files/done directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./files/done directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+121-Track-Files-Trend.
+*>------------------------------------------------
+*> Tally file count and total bytes under ./files
+*> (now confirmed present by 130-Check-Files-Dir),
+*> reconcile the count against what the prior run's
+*> trend row plus this run's Downloads intake would
+*> predict, then append a dated row to
+*> ./reports/files-trend.log, so capacity planning has
+*> history instead of someone eyeballing the folder.
+*> Directory listing uses the same `ls` + scratch-
+*> control-file idiom as 100-Scan-Downloads-Dir; per-
+*> entry size comes from File-Info the same way
+*> Check-File-Exist reads it.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Files-Trend-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-reports)) DELIMITED BY SIZE
+           "files-trend.log" DELIMITED BY SIZE
+      INTO WS-Files-Trend-Path
+    END-STRING.
+
+    PERFORM 123-Read-Prior-Files-Trend.
+
+    MOVE ZERO TO WS-Files-Trend-Count
+                 WS-Files-Trend-Bytes.
+
+    MOVE SPACE TO WS-Files-Trend-Scan-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files)) DELIMITED BY SIZE
+           ".files-trend-scan.tmp" DELIMITED BY SIZE
+      INTO WS-Files-Trend-Scan-Path
+    END-STRING.
+
+    MOVE SPACE TO WS-Files-Trend-Ls-Cmd.
+    STRING "ls -1 " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+             DELIMITED BY SIZE
+           " > " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Files-Trend-Scan-Path) DELIMITED BY SIZE
+           " 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Files-Trend-Ls-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Files-Trend-Ls-Cmd
+    END-CALL.
+
+    MOVE "N" TO WS-EOF-FTS.
+    OPEN INPUT Files-Trend-Scan-File.
+    IF  WS-StatusFTS = "00"
+        PERFORM 122-Tally-Files-Trend-Entry
+          UNTIL Files-Trend-Scan-EOF
+        CLOSE Files-Trend-Scan-File
+    END-IF.
+
+    CALL "CBL_DELETE_FILE"
+      USING WS-Files-Trend-Scan-Path
+    END-CALL.
+
+    PERFORM 124-Reconcile-Files-Trend.
+
+    MOVE SPACE TO WS-Files-Trend-Row.
+    STRING Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-Files-Trend-Count DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-Files-Trend-Bytes DELIMITED BY SIZE
+      INTO WS-Files-Trend-Row
+    END-STRING.
+
+    OPEN EXTEND Files-Trend-File.
+    IF  WS-StatusFTR NOT = "00"
+        OPEN OUTPUT Files-Trend-File
+    END-IF.
+    IF  WS-StatusFTR = "00"
+        WRITE Files-Trend-Line
+          FROM WS-Files-Trend-Row
+        END-WRITE
+        CLOSE Files-Trend-File
+    END-IF.
+
+    MOVE SPACE TO WS-MSG.
+    STRING "files-trend: " DELIMITED BY SIZE
+           WS-Files-Trend-Count DELIMITED BY SIZE
+           " file(s), " DELIMITED BY SIZE
+           WS-Files-Trend-Bytes DELIMITED BY SIZE
+           " byte(s) in " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+             DELIMITED BY SIZE
+      INTO WS-MSG
+    END-STRING.
+    MOVE WS-MSG TO Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+122-Tally-Files-Trend-Entry.
+*>------------------------------------------------
+*> One ./files/incoming/ entry per READ - add its byte
+*> size (via File-Info, the same CBL_CHECK_FILE_EXIST
+*> used by Check-File-Exist) onto the running trend
+*> totals.
+*>------------------------------------------------
+    READ Files-Trend-Scan-File
+        AT END
+            MOVE "Y" TO WS-EOF-FTS
+        NOT AT END
+            IF  Files-Trend-Scan-Entry NOT = SPACE
+                MOVE SPACE TO WS-Files-Trend-Entry-Path
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Files-Trend-Scan-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Files-Trend-Entry-Path
+                END-STRING
+
+                CALL "CBL_CHECK_FILE_EXIST"
+                    USING WS-Files-Trend-Entry-Path
+                          File-Info
+                END-CALL
+
+                IF  Return-Code = ZERO
+                    ADD 1 TO WS-Files-Trend-Count
+                    ADD File-Size-In-Bytes TO WS-Files-Trend-Bytes
+                END-IF
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+123-Read-Prior-Files-Trend.
+*>------------------------------------------------
+*> Read ./reports/files-trend.log sequentially (LINE
+*> SEQUENTIAL has no "read the last record" verb) and
+*> keep whichever row comes out last, so
+*> 124-Reconcile-Files-Trend has a baseline from the
+*> prior run.  First-ever run leaves
+*> Files-Trend-Have-Prior "N" and reconciliation is
+*> skipped - there's nothing yet to compare against.
+*>------------------------------------------------
+    MOVE "N" TO WS-Files-Trend-Have-Prior.
+    MOVE "N" TO WS-EOF-FTR.
+
+    OPEN INPUT Files-Trend-File.
+    IF  WS-StatusFTR = "00"
+        PERFORM 125-Read-Prior-Files-Trend-Line
+          UNTIL Files-Trend-Read-EOF
+        CLOSE Files-Trend-File
+    END-IF.
+
+*>------------------------------------------------
+125-Read-Prior-Files-Trend-Line.
+*>------------------------------------------------
+*> One row of ./reports/files-trend.log per READ -
+*> each successive row overwrites the last, so once
+*> EOF hits, WS-Files-Trend-Prior-Row holds the most
+*> recent one.
+*>------------------------------------------------
+    READ Files-Trend-File
+        AT END
+            MOVE "Y" TO WS-EOF-FTR
+        NOT AT END
+            MOVE Files-Trend-Line TO WS-Files-Trend-Prior-Row
+            MOVE "Y" TO WS-Files-Trend-Have-Prior
+    END-READ.
+
+*>------------------------------------------------
+124-Reconcile-Files-Trend.
+*>------------------------------------------------
+*> Compare today's actual ./files/incoming count
+*> against what the prior trend row, this run's
+*> Downloads intake (moved and extracted-from-archive
+*> counts) and this run's own retention purge (now
+*> PERFORMed ahead of this tally - see 130-Check-
+*> Files-Dir's caller) predicts it should be, and log
+*> a WARNING-level structured line - alongside, not
+*> instead of, the routine free-text trend line - when
+*> they disagree, so an unexpected drop or surplus
+*> gets flagged the same morning instead of surfacing
+*> days later.  WS-Purge-Count only comes out of the
+*> expected total when WS-Option NOT = 1 - a dry-run
+*> purge counts what it would have removed but leaves
+*> every file in place, so subtracting it there would
+*> manufacture a mismatch instead of avoiding one.
+*> Still does not know about files PGM01 moved out to
+*> ./files/done between runs - that is a separate
+*> program/invocation this reconciliation has no
+*> visibility into; a mismatch on a run following
+*> intake processing is a known, accepted gap, not
+*> something this paragraph tries to predict.
+*>------------------------------------------------
+    IF  Files-Trend-Have-Prior
+        MOVE ZERO TO WS-Files-Trend-Purged-Count
+        IF  WS-Option NOT = 1
+            MOVE WS-Purge-Count TO WS-Files-Trend-Purged-Count
+        END-IF
+
+        COMPUTE WS-Files-Trend-Expected-Count
+              = WS-Files-Trend-Parse-Count
+              + WS-Downloads-Moved-Count
+              + WS-Downloads-Extracted-Count
+              - WS-Files-Trend-Purged-Count
+
+        IF  WS-Files-Trend-Count NOT = WS-Files-Trend-Expected-Count
+            MOVE SPACE TO WS-MSG
+            STRING "./files count " DELIMITED BY SIZE
+                   WS-Files-Trend-Count DELIMITED BY SIZE
+                   " does not match expected " DELIMITED BY SIZE
+                   WS-Files-Trend-Expected-Count DELIMITED BY SIZE
+                   " (prior " DELIMITED BY SIZE
+                   WS-Files-Trend-Parse-Count DELIMITED BY SIZE
+                   " + intake " DELIMITED BY SIZE
+                   WS-Downloads-Moved-Count DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-Downloads-Extracted-Count DELIMITED BY SIZE
+                   " - purged " DELIMITED BY SIZE
+                   WS-Files-Trend-Purged-Count DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+              INTO WS-MSG
+            END-STRING
+
+            SET WS-Log-Sev-Warning TO TRUE
+            MOVE "121-TRACK-FILES-TREND" TO WS-Log-Source-Para
+            MOVE 9002 TO WS-Log-Event-Code
+            MOVE WS-MSG TO WS-Log-Struct-Text
+            PERFORM 911-Write-Log-Struct-Line
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+140-Check-Staging-Dir.
+*>------------------------------------------------
+*> Check if ./staging/ exists
+*> if not; create it
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-staging.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./staging directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./staging directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./staging directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-7.
+
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+150-Check-Rejects-Dir.
+*>------------------------------------------------
+*> Check if ./rejects/ exists
+*> if not; create it
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-rejects.
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "./rejects directory exists"
+          TO Msg OF WS-Log-Line
+    ELSE
+        PERFORM 920-Make-Directory
+        IF  WS-Option = 1
+            MOVE "./rejects directory would be created (dry run)"
+              TO Msg OF WS-Log-Line
+        ELSE
+            MOVE "./rejects directory created"
+              TO Msg OF WS-Log-Line
+        END-IF
+    END-IF.
+    PERFORM 930-Record-Audit-Entry.
+
+    MOVE WS-Log-Line(1:60)
+      TO WS-Message-Line-8.
+
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+170-Purge-Old-Files.
+*>------------------------------------------------
+*> Walk ./files/incoming/ and delete (or, under a dry
+*> run, just report on) anything older than
+*> WS-Retention-Days, using the Mod-YYYY/MO/DD that
+*> Check-File-Exist already pulls back from
+*> File-Info.cpy.  Follows intake to files/incoming/
+*> now that it is a subdirectory instead of flat
+*> ./files/ - unclaimed arrivals are exactly what this
+*> retention sweep always meant to age out.  Reset
+*> here, same convention as WS-Files-Trend-Count/
+*> WS-Files-Trend-Bytes at the top of 121-Track-Files-
+*> Trend, so a multi-company run doesn't carry the
+*> previous company's count into this one's summary
+*> line/reconciliation subtraction.
+*>------------------------------------------------
+    MOVE ZERO TO WS-Purge-Count.
+
+    MOVE SPACE TO WS-Purge-Scan-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files)) DELIMITED BY SIZE
+           ".purge-scan.tmp" DELIMITED BY SIZE
+      INTO WS-Purge-Scan-Path
+    END-STRING.
+
+    MOVE SPACE TO WS-Purge-Ls-Cmd.
+    STRING "ls -1 " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+             DELIMITED BY SIZE
+           " > " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Purge-Scan-Path) DELIMITED BY SIZE
+           " 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Purge-Ls-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Purge-Ls-Cmd
+    END-CALL.
+
+    MOVE "N" TO WS-EOF-PRG.
+    OPEN INPUT Purge-List-File.
+    IF  WS-StatusPRG = "00"
+        PERFORM 175-Purge-One-File
+          UNTIL Purge-List-EOF
+        CLOSE Purge-List-File
+    END-IF.
+
+    CALL "CBL_DELETE_FILE"
+      USING WS-Purge-Scan-Path
+    END-CALL.
+
+    PERFORM 171-Log-Purge-Summary.
+
+*>------------------------------------------------
+175-Purge-One-File.
+*>------------------------------------------------
+*> Check one ./files/incoming/ entry's age and purge
+*> it when it is past the retention window.
+*>------------------------------------------------
+    READ Purge-List-File
+        AT END
+            MOVE "Y" TO WS-EOF-PRG
+        NOT AT END
+            IF  Purge-List-Entry NOT = SPACE
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Purge-List-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Purge-Path
+                END-STRING
+
+                CALL "CBL_CHECK_FILE_EXIST"
+                  USING WS-Purge-Path
+                        File-Info
+                END-CALL
+
+                IF  Return-Code = ZERO
+                    COMPUTE WS-Purge-Today-YMD
+                          = CDT-Year * 10000
+                          + CDT-Month * 100
+                          + CDT-Day
+                    COMPUTE WS-Purge-Mod-YMD
+                          = Mod-YYYY * 10000
+                          + Mod-MO * 100
+                          + Mod-DD
+                    COMPUTE WS-Purge-Age-Days
+                          = FUNCTION INTEGER-OF-DATE(WS-Purge-Today-YMD)
+                          - FUNCTION INTEGER-OF-DATE(WS-Purge-Mod-YMD)
+
+                    IF  WS-Purge-Age-Days > WS-Retention-Days
+                        ADD 1 TO WS-Purge-Count
+                        IF  WS-Option NOT = 1
+                            CALL "CBL_DELETE_FILE"
+                              USING WS-Purge-Path
+                            END-CALL
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+171-Log-Purge-Summary.
+*>------------------------------------------------
+*> Record what 170-Purge-Old-Files found, now that
+*> Log-File is open.
+*>------------------------------------------------
+    IF  WS-Purge-Count = ZERO
+        MOVE "No ./files entries past retention window"
+          TO Msg OF WS-Log-Line
+    ELSE
+        MOVE SPACE TO WS-MSG
+        IF  WS-Option = 1
+            STRING WS-Purge-Count DELIMITED BY SIZE
+                   " ./files entries would be purged (dry run)"
+                     DELIMITED BY SIZE
+              INTO WS-MSG
+            END-STRING
+        ELSE
+            STRING WS-Purge-Count DELIMITED BY SIZE
+                   " ./files entries purged (retention)"
+                     DELIMITED BY SIZE
+              INTO WS-MSG
+            END-STRING
+        END-IF
+        MOVE WS-MSG TO Msg OF WS-Log-Line
+    END-IF.
+
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+180-Export-Log-CSV.
+*>------------------------------------------------
+*> Re-read today's just-closed Log-File and emit a
+*> same-day CSV into ./reports/ with Date/Time/
+*> Pgm-ID/Msg as separate columns for the monitoring
+*> stack, instead of making it screen-scrape free
+*> text.  Runs after CLOSE Log-File since the same FD
+*> can't be OPEN OUTPUT (the rest of this job) and
+*> OPEN INPUT (this re-read) at once.  The base root's
+*> plain ./reports/ is only ever checked/created here in
+*> multi-company mode - every per-company pass through
+*> 120-Check-Reports-Dir creates that company's own
+*> re-rooted ./reports/, never the unrooted base one -
+*> so confirm/create it before OPEN OUTPUT can fail
+*> against a directory nobody has made yet.
+*>------------------------------------------------
+    SET TBL-Index TO TBL-dir-reports.
+    MOVE WS-Base-Reports-Path TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+    IF  TBL-Presence(TBL-Index) NOT = "PRESENT"
+        PERFORM 920-Make-Directory
+    END-IF.
+
+    MOVE SPACE TO WS-Csv-Path.
+    STRING FUNCTION TRIM(WS-Base-Reports-Path)
+             DELIMITED BY SIZE
+           "log-" DELIMITED BY SIZE
+           CDT-Year  DELIMITED BY SIZE
+           CDT-Month DELIMITED BY SIZE
+           CDT-Day   DELIMITED BY SIZE
+           ".csv"    DELIMITED BY SIZE
+      INTO WS-Csv-Path
+    END-STRING.
+
+    OPEN OUTPUT Csv-Export-File.
+    IF  WS-StatusCSV = "00"
+        MOVE "Date,Time,Pgm-ID,Msg" TO Csv-Export-Line
+        WRITE Csv-Export-Line
+
+        MOVE "N" TO WS-EOF-LOGRD
+        OPEN INPUT Log-File
+        IF  WS-StatusLOG = "00"
+            PERFORM 185-Export-Log-CSV-Line
+              UNTIL Log-File-Read-EOF
+            CLOSE Log-File
+        END-IF
+
+        CLOSE Csv-Export-File
+    END-IF.
+
+*>------------------------------------------------
+185-Export-Log-CSV-Line.
+*>------------------------------------------------
+*> Log-File's FD carries two different 100-byte
+*> record shapes (see Log-File-FD.cpy) - the free-text
+*> WS-Log-Line printline from 910-Write-Log-Line, and
+*> the severity/source-para/event-code/text record
+*> from 911-Write-Log-Struct-Line - with nothing on
+*> disk to tell them apart except their layout.  A
+*> printline row always has "/" at byte 3 (the MM/DD
+*> separator); a structured row's byte 3 falls inside
+*> its 20-byte source-paragraph field and essentially
+*> never does.  Only printline rows are exported -
+*> the request's Date/Time/Pgm-ID/Msg columns are
+*> WS-Log-Line fields, not the structured ones.
+*>------------------------------------------------
+    READ Log-File
+        AT END
+            MOVE "Y" TO WS-EOF-LOGRD
+        NOT AT END
+            MOVE Log-File-Printline TO WS-Log-Line
+            IF  WS-Log-Line(3:1) = "/"
+                MOVE SPACE TO WS-Csv-Line
+                STRING Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(Pgm-ID OF WS-Log-Line)
+                         DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       FUNCTION TRIM(Msg OF WS-Log-Line)
+                         DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                  INTO WS-Csv-Line
+                END-STRING
+
+                MOVE WS-Csv-Line TO Csv-Export-Line
+                WRITE Csv-Export-Line
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+161-Backfill-Skipped-Audit-Rows.
+*>------------------------------------------------
+*> Re-run Check-File-Exist against this company's own
+*> TBL-Path-Name for every TBL-Index whose checkpoint-
+*> guarded block above did not run this invocation, and
+*> record its current state via 162-Backfill-One-Dir-
+*> Audit-Row - otherwise 160-Write-Audit-Report would
+*> print whatever was already sitting in those WS-Audit-
+*> Table/WS-Dir-Status-Table slots before this company's
+*> iteration started: blank on a cold start, or another
+*> company's row on a resumed one.
+*>------------------------------------------------
+    IF  WS-Audit-Step-120-Skipped
+        SET TBL-Index TO TBL-dir-reports
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+    END-IF.
+
+    IF  WS-Audit-Step-130-Skipped
+        SET TBL-Index TO TBL-dir-files
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+        SET TBL-Index TO TBL-dir-files-incoming
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+        SET TBL-Index TO TBL-dir-files-processing
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+        SET TBL-Index TO TBL-dir-files-done
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+    END-IF.
+
+    IF  WS-Audit-Step-140-Skipped
+        SET TBL-Index TO TBL-dir-staging
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+    END-IF.
+
+    IF  WS-Audit-Step-150-Skipped
+        SET TBL-Index TO TBL-dir-rejects
+        PERFORM 162-Backfill-One-Dir-Audit-Row
+    END-IF.
+
+*>------------------------------------------------
+162-Backfill-One-Dir-Audit-Row.
+*>------------------------------------------------
+*> Assumes TBL-Index is already set by the caller, same
+*> convention 930-Record-Audit-Entry itself uses.
+*> Action is "NONE" when the directory is present, same
+*> as a normal check, but "SKIPPED" rather than WOULDMK/
+*> CREATED when it is not - this company's iteration
+*> never ran 920-Make-Directory against it this
+*> invocation, so labeling it CREATED/WOULDMK here would
+*> claim credit for work that did not happen.
+*>------------------------------------------------
+    MOVE TBL-Path-Name(TBL-Index) TO WS-Path-Name.
+    PERFORM Check-File-Exist.
+
+    SET WS-Audit-Idx TO TBL-Index.
+    SET WS-Dir-Status-Idx TO TBL-Index.
+
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Audit-Path-Name(WS-Audit-Idx)
+         WS-Dir-Status-Path(WS-Dir-Status-Idx).
+    MOVE TBL-Presence(TBL-Index)
+      TO WS-Audit-Prior(WS-Audit-Idx)
+         WS-Dir-Status-Prior(WS-Dir-Status-Idx).
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "NONE"
+          TO WS-Audit-Action(WS-Audit-Idx)
+             WS-Dir-Status-Action(WS-Dir-Status-Idx)
+    ELSE
+        MOVE "SKIPPED"
+          TO WS-Audit-Action(WS-Audit-Idx)
+             WS-Dir-Status-Action(WS-Dir-Status-Idx)
+    END-IF.
+
+*>------------------------------------------------
+160-Write-Audit-Report.
+*>------------------------------------------------
+*> Write a dedicated ./reports/ record of every
+*> TBL-Path-File-Table entry, its prior state, and
+*> whether it was created, separate from the shared
+*> main.log.  When 050-Process-One-Company is looping
+*> over more than one company, the code is appended to
+*> keep each company's report from colliding with
+*> another's on the same-second filename.
+*>------------------------------------------------
+    IF  WS-Company-Code(WS-Co-Idx) = SPACE
+        STRING "./reports/dirstat-" DELIMITED BY SIZE
+               Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+               Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+               "-"       DELIMITED BY SIZE
+               Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+               Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+               ".rpt"    DELIMITED BY SIZE
+          INTO WS-Audit-Rpt-Path
+        END-STRING
+    ELSE
+        STRING "./reports/dirstat-" DELIMITED BY SIZE
+               Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+               Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+               "-"       DELIMITED BY SIZE
+               Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+               Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+               Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+               "-"       DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Company-Code(WS-Co-Idx)) DELIMITED BY SIZE
+               ".rpt"    DELIMITED BY SIZE
+          INTO WS-Audit-Rpt-Path
+        END-STRING
+    END-IF.
+
+    OPEN OUTPUT Audit-Rpt-File.
+
+    MOVE "PATH-NAME                               PRIOR    ACTION"
+      TO Audit-Rpt-Line.
+    WRITE Audit-Rpt-Line AFTER ADVANCING 1.
+
+    PERFORM 165-Write-Audit-Line
+      VARYING WS-Audit-Idx FROM 1 BY 1
+        UNTIL WS-Audit-Idx > TBL-Nbr-Elements.
+
+    CLOSE Audit-Rpt-File.
+
+*>------------------------------------------------
+165-Write-Audit-Line.
+*>------------------------------------------------
+*> Format one TBL-Path-File-Table entry's audit row
+*>------------------------------------------------
+    MOVE SPACE TO Audit-Rpt-Line.
+    STRING WS-Audit-Path-Name(WS-Audit-Idx) DELIMITED BY SIZE
+      INTO Audit-Rpt-Line
+    END-STRING.
+    MOVE WS-Audit-Prior(WS-Audit-Idx)
+      TO Audit-Rpt-Line(42:8).
+    MOVE WS-Audit-Action(WS-Audit-Idx)
+      TO Audit-Rpt-Line(51:8).
+
+    WRITE Audit-Rpt-Line AFTER ADVANCING 1.
+
+*>------------------------------------------------
+930-Record-Audit-Entry.
+*>------------------------------------------------
+*> Capture the prior-state/action pair for the
+*> current TBL-Index for 160-Write-Audit-Report and
+*> for WS-Dir-Status-Table (linkage.cpy), which hands
+*> the same pair back to MainScreen as a status grid.
+*> WS-Audit-Idx/WS-Dir-Status-Idx are set FROM
+*> TBL-Index rather than reused directly since the
+*> index-names are scaled to differently-sized
+*> tables.
+*>------------------------------------------------
+    SET WS-Audit-Idx TO TBL-Index.
+    SET WS-Dir-Status-Idx TO TBL-Index.
+
+    MOVE TBL-Path-Name(TBL-Index)
+      TO WS-Audit-Path-Name(WS-Audit-Idx)
+         WS-Dir-Status-Path(WS-Dir-Status-Idx).
+    MOVE TBL-Presence(TBL-Index)
+      TO WS-Audit-Prior(WS-Audit-Idx)
+         WS-Dir-Status-Prior(WS-Dir-Status-Idx).
+    IF  TBL-Presence(TBL-Index) = "PRESENT"
+        MOVE "NONE"
+          TO WS-Audit-Action(WS-Audit-Idx)
+             WS-Dir-Status-Action(WS-Dir-Status-Idx)
+    ELSE
+        IF  WS-Option = 1
+            MOVE "WOULDMK"
+              TO WS-Audit-Action(WS-Audit-Idx)
+                 WS-Dir-Status-Action(WS-Dir-Status-Idx)
+        ELSE
+            MOVE "CREATED"
+              TO WS-Audit-Action(WS-Audit-Idx)
+                 WS-Dir-Status-Action(WS-Dir-Status-Idx)
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+910-Write-Log-Line.
+*>------------------------------------------------
+*> single WRITE choke point for Log-File so every
+*> WRITE's file status gets looked at.
+*>------------------------------------------------
+    WRITE Log-File-Printline
+      FROM WS-Log-Line
+      AFTER ADVANCING 1
+    END-WRITE.
+
+    IF  WS-StatusLOG NOT = "00"
+        PERFORM 999-Status-Handler
+    END-IF.
+
+*>------------------------------------------------
+911-Write-Log-Struct-Line.
+*>------------------------------------------------
+*> WRITE choke point for the fixed-width severity /
+*> source-paragraph / event-code record alongside
+*> the free-text one written by 910-Write-Log-Line -
+*> for log entries worth a downstream parser tagging
+*> on severity rather than scanning Msg text.
+*>------------------------------------------------
+    WRITE Log-File-Structured
+      FROM WS-Log-Struct-Line
+      AFTER ADVANCING 1
+    END-WRITE.
+
+    IF  WS-StatusLOG NOT = "00"
+        PERFORM 999-Status-Handler
+    END-IF.
+
+    IF  WS-Error-Log-File-Open
+    AND (WS-Log-Sev-Warning OR WS-Log-Sev-Error)
+        PERFORM 912-Write-Error-Log-Line
+    END-IF.
+
+*>------------------------------------------------
+912-Write-Error-Log-Line.
+*>------------------------------------------------
+*> Duplicates a WARNING/ERROR-severity structured line
+*> onto ./logs/error.log so operators can tail just the
+*> errors instead of filtering routine notices out of
+*> main.log by hand.  Built from WS-Log-Struct-Line's
+*> own fields (always freshly set by the caller right
+*> before PERFORM 911-Write-Log-Struct-Line) rather than
+*> Msg OF WS-Log-Line, which some callers - e.g.
+*> 124-Reconcile-Files-Trend - leave holding an older
+*> line's text at this point.  The date/time stamp is
+*> taken from WS-Log-Line since that is set once per run
+*> by 110-Check-Logs-Dir and is good for the whole job,
+*> the same as every other line in main.log.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Error-Log-Row.
+
+    STRING Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           " "                      DELIMITED BY SIZE
+           Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Error-Log-Stamp
+    END-STRING.
+
+    MOVE WS-Log-Severity    TO WS-Error-Log-Sev.
+    MOVE WS-Log-Source-Para TO WS-Error-Log-Source-Para.
+    MOVE WS-Log-Event-Code  TO WS-Error-Log-Event-Code.
+    MOVE WS-Log-Struct-Text TO WS-Error-Log-Text.
+
+    WRITE Error-Log-Printline
+      FROM WS-Error-Log-Row
+      AFTER ADVANCING 1
+    END-WRITE.
+
+*>------------------------------------------------
+Check-File-Exist.
+*>------------------------------------------------
+    CALL "CBL_CHECK_FILE_EXIST"
+        USING WS-Path-Name
+              File-Info        *> from File-Info.cpy
+    END-CALL.
+
+    IF  Return-Code = ZERO
+        MOVE "PRESENT"
+          TO TBL-Presence (TBL-Index)
+    ELSE
+        MOVE "ABSENT"
+          TO TBL-Presence (TBL-Index)
+    END-IF.
+
+*>------------------------------------------------
+920-Make-Directory.
+*>------------------------------------------------
+*> CALL C$MAKEDIR for WS-Path-Name and check the
+*> result - a required directory that can't be
+*> created is a hard stop for the job, not a line
+*> in the log that gets scrolled past.
+*> WS-Option = 1 is report-only, so the directory
+*> is never actually made.
+*>------------------------------------------------
+    IF  WS-Option NOT = 1
+        CALL "C$MAKEDIR"
+          USING WS-Path-Name
+        END-CALL
+    END-IF.
+
+    IF  WS-Option NOT = 1
+    AND Return-Code NOT = ZERO
+        MOVE SPACE TO WS-MSG
+        STRING "Unable to create " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Path-Name) DELIMITED BY SIZE
+               " - job stopped" DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
+
+        MOVE 16 TO WS-Return
+        MOVE WS-MSG TO WS-Return-Msg
+
+        IF  WS-Log-File-Open
+            MOVE WS-MSG TO Msg OF WS-Log-Line
+            PERFORM 910-Write-Log-Line
+
+            SET WS-Log-Sev-Error TO TRUE
+            MOVE "920-MAKE-DIRECTORY" TO WS-Log-Source-Para
+            MOVE 9001 TO WS-Log-Event-Code
+            MOVE WS-MSG TO WS-Log-Struct-Text
+            PERFORM 911-Write-Log-Struct-Line
+        ELSE
+            DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+        END-IF
+
+        GO TO 990-Abort-Job
+    END-IF.
+
+    IF  WS-Option NOT = 1
+        PERFORM 925-Raise-Create-Alert
+    END-IF.
+
+*>------------------------------------------------
+925-Raise-Create-Alert.
+*>------------------------------------------------
+*> WS-Path-Name was just created by the CALL above
+*> (found-present directories never reach here - the
+*> caller only PERFORMs 920-Make-Directory when
+*> TBL-Presence came back ABSENT), so drop a row onto
+*> ./logs/alerts.queue for a separate notification step
+*> to pick up, same OPEN EXTEND/fallback OPEN OUTPUT
+*> append idiom as 121-Track-Files-Trend.  Targets the
+*> logs directory rather than reports since 000-Main now
+*> PERFORMs 110-Check-Logs-Dir before any other Check-*-Dir
+*> paragraph (including 100-Scan-Downloads-Dir's own
+*> 920-Make-Directory calls), so by the time any
+*> 920-Make-Directory call reaches this paragraph ./logs
+*> is guaranteed to already exist.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Alert-Queue-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-logs)) DELIMITED BY SIZE
+           "alerts.queue" DELIMITED BY SIZE
+      INTO WS-Alert-Queue-Path
+    END-STRING.
+
+    MOVE SPACE TO WS-Alert-Queue-Row.
+    STRING Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Alert-Date
+    END-STRING.
+    STRING Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+           Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+           Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Alert-Time
+    END-STRING.
+    MOVE WS-Pgm-ID              TO WS-Alert-Pgm-ID.
+    MOVE FUNCTION TRIM(WS-Path-Name)
+                                 TO WS-Alert-Path.
+
+    OPEN EXTEND Alert-Queue-File.
+    IF  WS-StatusALQ NOT = "00"
+        OPEN OUTPUT Alert-Queue-File
+    END-IF.
+    IF  WS-StatusALQ = "00"
+        WRITE Alert-Queue-Line
+          FROM WS-Alert-Queue-Row
+        END-WRITE
+        CLOSE Alert-Queue-File
     END-IF.
 
 *>------------------------------------------------
@@ -216,4 +2591,28 @@ Check-File-Exist.
 *>------------------------------------------------
 COPY "./copybooks/FileStat-Msgs.cpy".
 
+*>------------------------------------------------
+990-Abort-Job.
+*>------------------------------------------------
+*> common hard-stop exit for an unrecoverable error
+*> - close anything open and return to the caller.
+*>------------------------------------------------
+    IF  WS-Log-File-Open
+        MOVE "N" TO WS-Log-Open-Sw
+        CLOSE Log-File
+    END-IF.
+
+    IF  WS-Error-Log-File-Open
+        MOVE "N" TO WS-Error-Log-Open-Sw
+        CLOSE Error-Log-File
+    END-IF.
+
+    IF  WS-Lock-Created
+        CALL "CBL_DELETE_FILE"
+          USING WS-Lock-Path
+        END-CALL
+    END-IF.
+
+    GOBACK.
+
 END PROGRAM PGM00.
