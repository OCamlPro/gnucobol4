@@ -0,0 +1,85 @@
+*>      $ SET SOURCEFORMAT "FREE"
+*>------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PGM00B.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Thin standalone batch entry point for PGM00's
+*> directory/log bootstrap - for cron or a JCL-style
+*> nightly batch window, without going through the
+*> interactive MainScreen menu.  Supplies the same
+*> linkage.cpy fields MainScreen would and tags the
+*> run "BATCH" so overnight runs are distinguishable
+*> from interactive ones in main.log.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+*>------------------------------------------------
+WORKING-STORAGE SECTION.
+*>------------------------------------------------
+COPY "./copybooks/linkage.cpy".
+
+*>------------------------------------------------
+PROCEDURE DIVISION.
+*>------------------------------------------------
+000-Main.
+
+    MOVE ZERO TO WS-Option.
+    MOVE SPACE TO WS-Message-Line-1
+                   WS-Message-Line-2
+                   WS-Message-Line-3
+                   WS-Message-Line-4
+                   WS-Message-Line-5
+                   WS-Message-Line-6
+                   WS-Message-Line-7
+                   WS-Message-Line-8
+                   WS-Return-Msg.
+    MOVE ZERO  TO WS-Return.
+    MOVE "BATCH" TO WS-Caller-Tag.
+    MOVE SPACE TO WS-Force-Confirm.
+
+    CALL "PGM00"
+      USING BY REFERENCE WS-Option
+                          WS-Message-Line-1
+                          WS-Message-Line-2
+                          WS-Message-Line-3
+                          WS-Message-Line-4
+                          WS-Message-Line-5
+                          WS-Message-Line-6
+                          WS-Message-Line-7
+                          WS-Message-Line-8
+                          WS-Return
+                          WS-Return-Msg
+                          WS-Dir-Status-Table
+                          WS-Caller-Tag
+                          WS-Force-Confirm
+    END-CALL.
+
+    DISPLAY "PGM00B " WS-Return-Msg UPON CONSOLE.
+
+    IF  WS-Return = ZERO
+        CALL "PGM01"
+          USING BY REFERENCE WS-Option
+                              WS-Message-Line-1
+                              WS-Message-Line-2
+                              WS-Message-Line-3
+                              WS-Message-Line-4
+                              WS-Message-Line-5
+                              WS-Message-Line-6
+                              WS-Message-Line-7
+                              WS-Message-Line-8
+                              WS-Return
+                              WS-Return-Msg
+                              WS-Dir-Status-Table
+                              WS-Caller-Tag
+                              WS-Force-Confirm
+        END-CALL
+
+        DISPLAY "PGM01 " WS-Return-Msg UPON CONSOLE
+    END-IF.
+
+    MOVE WS-Return TO RETURN-CODE.
+
+    STOP RUN.
