@@ -0,0 +1,252 @@
+*>      $ SET SOURCEFORMAT "FREE"
+*>------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PGM02.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Directory-table maintenance screen.
+*> Lists the tracked-path table PGM00 checks/creates
+*> on every run (TBL-Element - suffix and enabled
+*> flag), lets an operator edit a row's suffix text
+*> or toggle it disabled, and saves the result to
+*> ./reports/dir-table.cfg for PGM00's own
+*> 091-Load-Dir-Table to pick up on its next run.
+*> Reachable alongside wherever PGM00 is invoked from
+*> MainScreen - a standalone program the same way
+*> PGM00/PGM00B/PGM01 are, rather than a paragraph
+*> bolted onto PGM00 itself.
+*> Adding an entirely new row beyond the 9 compiled
+*> TBL-Element slots is out of scope here - same
+*> fixed-table limitation 091-Load-Dir-Table already
+*> documents.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY "./copybooks/Dir-Table-Select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+COPY "./copybooks/Dir-Table-FD.cpy".
+
+*>------------------------------------------------
+WORKING-STORAGE SECTION.
+*>------------------------------------------------
+01  WS-Pgm-ID                   PIC X(10) VALUE "PGM02".
+
+01  WS-MSG                      PIC X(80) VALUE SPACE.
+
+COPY "./copybooks/Dir-Table-WS.cpy".
+
+COPY "./copybooks/Dir-Files-Tbl.cpy".
+
+01  WS-Menu-Choice               PIC X(01) VALUE SPACE.
+01  WS-Edit-Index                PIC 9(02) VALUE ZERO.
+01  WS-Edit-Suffix                PIC X(40) VALUE SPACE.
+01  WS-Edit-Enabled               PIC X(01) VALUE SPACE.
+01  WS-Done-Sw                    PIC X(01) VALUE "N".
+    88  WS-Maint-Done             VALUE "Y".
+
+*>------------------------------------------------
+PROCEDURE DIVISION.
+*>------------------------------------------------
+000-Main.
+*>------------------------------------------------
+    PERFORM 090-Init-Root-Path.
+
+    PERFORM 100-Load-Current-Table.
+
+    PERFORM 200-Menu-Loop
+      UNTIL WS-Maint-Done.
+
+    GOBACK.
+
+*>------------------------------------------------
+090-Init-Root-Path.
+*>------------------------------------------------
+*> Same environment-variable override PGM00's own
+*> 090-Init-Root-Path uses, so this screen edits the
+*> same ./reports/dir-table.cfg PGM00 will read.
+*>------------------------------------------------
+    ACCEPT WS-Root-Path FROM ENVIRONMENT "PGM00_ROOT_PATH"
+      END-ACCEPT.
+
+    IF  WS-Root-Path = SPACE
+        MOVE "." TO WS-Root-Path
+    END-IF.
+
+    MOVE SPACE TO WS-Dir-Table-Path.
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/reports/dir-table.cfg" DELIMITED BY SIZE
+      INTO WS-Dir-Table-Path
+    END-STRING.
+
+*>------------------------------------------------
+100-Load-Current-Table.
+*>------------------------------------------------
+*> Start from the compiled TBL-Suffix/TBL-Enabled
+*> defaults (already in WORKING-STORAGE from
+*> Dir-Files-Tbl.cpy) and overlay whatever a prior
+*> save of ./reports/dir-table.cfg holds, the same
+*> overlay PGM00's own 091-Load-Dir-Table performs -
+*> so this screen shows the operator the values PGM00
+*> will actually use, not just the compiled defaults.
+*>------------------------------------------------
+    MOVE "N" TO WS-EOF-DTB.
+    OPEN INPUT Dir-Table-File.
+    IF  WS-StatusDTB = "00"
+        PERFORM 110-Read-Dir-Table-Row
+          UNTIL Dir-Table-EOF
+        CLOSE Dir-Table-File
+    END-IF.
+
+*>------------------------------------------------
+110-Read-Dir-Table-Row.
+*>------------------------------------------------
+    READ Dir-Table-File
+        AT END
+            MOVE "Y" TO WS-EOF-DTB
+        NOT AT END
+            IF  DT-Index >= 1 AND DT-Index <= TBL-Nbr-Elements
+                SET TBL-Sfx-Idx  TO DT-Index
+                SET TBL-Enb-Idx  TO DT-Index
+                MOVE DT-Suffix  TO TBL-Suffix(TBL-Sfx-Idx)
+                MOVE DT-Enabled TO TBL-Enabled(TBL-Enb-Idx)
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+200-Menu-Loop.
+*>------------------------------------------------
+    PERFORM 210-Display-Table.
+
+    DISPLAY " " UPON CONSOLE.
+    DISPLAY "Enter a row number (1-" TBL-Nbr-Elements ") to edit, "
+            "S to save and exit, or Q to quit without saving:"
+      UPON CONSOLE.
+    ACCEPT WS-Menu-Choice FROM CONSOLE END-ACCEPT.
+
+    IF  WS-Menu-Choice = "S" OR WS-Menu-Choice = "s"
+        PERFORM 300-Save-Table
+        MOVE "Y" TO WS-Done-Sw
+    ELSE
+        IF  WS-Menu-Choice = "Q" OR WS-Menu-Choice = "q"
+            MOVE "Y" TO WS-Done-Sw
+        ELSE
+            MOVE ZERO TO WS-Edit-Index
+            MOVE FUNCTION NUMVAL(WS-Menu-Choice) TO WS-Edit-Index
+
+            IF  WS-Edit-Index >= 1 AND WS-Edit-Index <= TBL-Nbr-Elements
+                PERFORM 220-Edit-Row
+            ELSE
+                DISPLAY WS-Pgm-ID " invalid row number" UPON CONSOLE
+            END-IF
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+210-Display-Table.
+*>------------------------------------------------
+    DISPLAY " " UPON CONSOLE.
+    DISPLAY "Idx  Enabled  Suffix" UPON CONSOLE.
+    PERFORM 211-Display-Row
+      VARYING TBL-Index FROM 1 BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+*>------------------------------------------------
+211-Display-Row.
+*>------------------------------------------------
+    SET TBL-Sfx-Idx TO TBL-Index.
+    SET TBL-Enb-Idx TO TBL-Index.
+    MOVE TBL-Index  TO WS-Tbl-Idx-Num.
+
+    DISPLAY WS-Tbl-Idx-Num "    "
+            TBL-Enabled(TBL-Enb-Idx) "        "
+            FUNCTION TRIM(TBL-Suffix(TBL-Sfx-Idx))
+      UPON CONSOLE.
+
+*>------------------------------------------------
+220-Edit-Row.
+*>------------------------------------------------
+*> Edit one row's suffix text and/or enabled flag in
+*> place in the WORKING-STORAGE table - nothing is
+*> written to disk until the operator chooses S to
+*> save from 200-Menu-Loop.
+*>------------------------------------------------
+    SET TBL-Sfx-Idx TO WS-Edit-Index.
+    SET TBL-Enb-Idx TO WS-Edit-Index.
+
+    DISPLAY "Current suffix: " FUNCTION TRIM(TBL-Suffix(TBL-Sfx-Idx))
+      UPON CONSOLE.
+    DISPLAY "New suffix (blank to leave unchanged):" UPON CONSOLE.
+    MOVE SPACE TO WS-Edit-Suffix.
+    ACCEPT WS-Edit-Suffix FROM CONSOLE END-ACCEPT.
+
+    IF  WS-Edit-Suffix NOT = SPACE
+        MOVE WS-Edit-Suffix TO TBL-Suffix(TBL-Sfx-Idx)
+    END-IF.
+
+    DISPLAY "Current enabled flag: " TBL-Enabled(TBL-Enb-Idx)
+      UPON CONSOLE.
+    DISPLAY "New enabled flag Y/N (blank to leave unchanged):"
+      UPON CONSOLE.
+    MOVE SPACE TO WS-Edit-Enabled.
+    ACCEPT WS-Edit-Enabled FROM CONSOLE END-ACCEPT.
+
+    IF  WS-Edit-Enabled = "Y" OR WS-Edit-Enabled = "y"
+        MOVE "Y" TO TBL-Enabled(TBL-Enb-Idx)
+    ELSE
+        IF  WS-Edit-Enabled = "N" OR WS-Edit-Enabled = "n"
+            MOVE "N" TO TBL-Enabled(TBL-Enb-Idx)
+        END-IF
+    END-IF.
+
+*>------------------------------------------------
+300-Save-Table.
+*>------------------------------------------------
+*> Rewrite ./reports/dir-table.cfg from scratch with
+*> every row's current in-memory value, same fixed-
+*> width DT-Index/DT-Suffix/DT-Enabled layout PGM00's
+*> 091-Load-Dir-Table/092-Read-Dir-Table-Row expect.
+*>------------------------------------------------
+    OPEN OUTPUT Dir-Table-File.
+
+    IF  WS-StatusDTB = "00"
+        PERFORM 310-Write-Dir-Table-Row
+          VARYING TBL-Index FROM 1 BY 1
+            UNTIL TBL-Index > TBL-Nbr-Elements
+
+        CLOSE Dir-Table-File
+
+        DISPLAY WS-Pgm-ID " table saved to "
+                FUNCTION TRIM(WS-Dir-Table-Path)
+          UPON CONSOLE
+    ELSE
+        MOVE SPACE TO WS-MSG
+        STRING "Unable to open " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Dir-Table-Path) DELIMITED BY SIZE
+               " for output - table not saved" DELIMITED BY SIZE
+          INTO WS-MSG
+        END-STRING
+        DISPLAY WS-Pgm-ID " " WS-MSG UPON CONSOLE
+    END-IF.
+
+*>------------------------------------------------
+310-Write-Dir-Table-Row.
+*>------------------------------------------------
+    SET TBL-Sfx-Idx TO TBL-Index.
+    SET TBL-Enb-Idx TO TBL-Index.
+
+    MOVE SPACE TO Dir-Table-Line.
+    MOVE TBL-Index                TO DT-Index.
+    MOVE TBL-Suffix(TBL-Sfx-Idx)  TO DT-Suffix.
+    MOVE TBL-Enabled(TBL-Enb-Idx) TO DT-Enabled.
+
+    WRITE Dir-Table-Line.
+
+END PROGRAM PGM02.
