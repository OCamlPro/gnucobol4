@@ -0,0 +1,11 @@
+*>COPY "./copybooks/Intake-Index-FD.cpy".
+FD  Intake-Index-File.
+01  Intake-Index-Record.
+*> matches Intake-Scan-Entry's own PIC X(80) (Intake-Scan-
+*> FD.cpy) - this is also the RECORD KEY, so a narrower
+*> width here would silently truncate long filenames and
+*> let two distinct ones collide on the same key.
+    05  II-Filename              PIC X(80).
+    05  II-File-Size             PIC 9(18).
+    05  II-Received-Date         PIC X(08).
+    05  II-Received-Time         PIC X(08).
