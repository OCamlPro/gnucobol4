@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Audit-Rpt-Select.cpy".
+    SELECT Audit-Rpt-File
+        ASSIGN DISK WS-Audit-Rpt-Path
+        FILE STATUS IS WS-StatusRPT
+        ORGANIZATION LINE SEQUENTIAL.
