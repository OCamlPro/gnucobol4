@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Downloads-List-FD.cpy".
+FD  Downloads-List-File.
+01  Downloads-List-Entry        PIC X(80).
