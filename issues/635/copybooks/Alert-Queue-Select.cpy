@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Alert-Queue-Select.cpy".
+    SELECT Alert-Queue-File
+        ASSIGN DISK WS-Alert-Queue-Path
+        FILE STATUS IS WS-StatusALQ
+        ORGANIZATION LINE SEQUENTIAL.
