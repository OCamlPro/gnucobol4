@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Batch-Window-WS.cpy".
+01  WS-Batch-Window-Path         PIC X(60) VALUE SPACE.
+
+01  WS-Batch-Window-Sw           PIC X(01) VALUE "N".
+    88  WS-Batch-Window-Active   VALUE "Y".
