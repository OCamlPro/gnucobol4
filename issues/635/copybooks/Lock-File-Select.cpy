@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Lock-File-Select.cpy".
+    SELECT Lock-File
+        ASSIGN DISK WS-Lock-Path
+        FILE STATUS IS WS-StatusLCK
+        ORGANIZATION LINE SEQUENTIAL.
