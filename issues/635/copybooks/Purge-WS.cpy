@@ -0,0 +1,21 @@
+*>COPY "./copybooks/Purge-WS.cpy".
+01  WS-StatusPRG                 PIC X(02).
+01  WS-EOF-PRG                   PIC X(01) VALUE "N".
+    88  Purge-List-EOF           VALUE "Y".
+
+01  WS-Retention-Days            PIC 9(05) VALUE 90.
+01  WS-Purge-Count               PIC 9(05) VALUE ZERO.
+01  WS-Purge-Path                PIC X(80) VALUE SPACE.
+01  WS-Purge-Ls-Cmd              PIC X(120) VALUE SPACE.
+
+01  WS-Purge-Today-YMD           PIC 9(08) VALUE ZERO.
+01  WS-Purge-Mod-YMD             PIC 9(08) VALUE ZERO.
+01  WS-Purge-Age-Days            PIC S9(09) VALUE ZERO.
+
+*> built from TBL-Path-Name(TBL-dir-files) at each use
+*> rather than a bare "./files/..." literal, so the scan
+*> control file lands under whatever root/company tree
+*> this run is actually pointed at - see 170-Purge-
+*> Old-Files.  Kept separate from WS-Purge-Path, which
+*> holds the per-entry path of the file being aged out.
+01  WS-Purge-Scan-Path           PIC X(60) VALUE SPACE.
