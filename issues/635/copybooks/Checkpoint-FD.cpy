@@ -0,0 +1,6 @@
+*>COPY "./copybooks/Checkpoint-FD.cpy".
+FD  Checkpoint-File.
+01  Checkpoint-Line.
+    05  CKP-Company-Idx          PIC 9(02).
+    05                           PIC X(01).
+    05  CKP-Step                 PIC 9(03).
