@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Preflight-FD.cpy".
+FD  Preflight-File.
+01  Preflight-Line               PIC X(10).
