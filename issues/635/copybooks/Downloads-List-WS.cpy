@@ -0,0 +1,27 @@
+*>COPY "./copybooks/Downloads-List-WS.cpy".
+01  WS-StatusDL                 PIC X(02).
+01  WS-EOF-DL                   PIC X(01) VALUE "N".
+    88  Downloads-List-EOF      VALUE "Y".
+
+01  WS-Downloads-Moved-Count    PIC 9(05) VALUE ZERO.
+01  WS-Downloads-Extracted-Count
+                                 PIC 9(05) VALUE ZERO.
+01  WS-Downloads-Collision-Count
+                                 PIC 9(05) VALUE ZERO.
+01  WS-Downloads-Source         PIC X(80) VALUE SPACE.
+01  WS-Downloads-Dest           PIC X(80) VALUE SPACE.
+01  WS-Downloads-Coll-Suffix    PIC X(10) VALUE SPACE.
+01  WS-Downloads-Ls-Cmd         PIC X(120) VALUE SPACE.
+01  WS-Downloads-Extract-Cmd    PIC X(160) VALUE SPACE.
+
+01  WS-Downloads-Ext            PIC X(04) VALUE SPACE.
+    88  WS-Downloads-Is-Zip     VALUE ".ZIP".
+01  WS-Downloads-Name-Len       PIC 9(03) VALUE ZERO.
+01  WS-Downloads-Ext-Start      PIC 9(03) VALUE ZERO.
+
+*> built from TBL-Path-Name(TBL-dir-files) at each use
+*> rather than a bare "./files/..." literal, so the scan
+*> control file lands under whatever root/company tree
+*> this run is actually pointed at - see 100-Scan-
+*> Downloads-Dir.
+01  WS-Dl-Scan-Path              PIC X(60) VALUE SPACE.
