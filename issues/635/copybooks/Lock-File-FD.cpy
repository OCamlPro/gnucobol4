@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Lock-File-FD.cpy".
+FD  Lock-File.
+01  Lock-File-Line               PIC X(80).
