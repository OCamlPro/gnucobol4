@@ -0,0 +1,10 @@
+*>COPY "./copybooks/Runtime-Ver-WS.cpy".
+01  WS-StatusRTV                 PIC X(02).
+01  WS-Runtime-Ver-Path          PIC X(40) VALUE "./.runtime-ver.tmp".
+01  WS-Runtime-Ver-Cmd           PIC X(80) VALUE SPACE.
+
+*> bumped by hand on each release - the one place a
+*> human records "this is what got shipped".
+01  WS-Pgm-Version               PIC X(10) VALUE "1.03".
+
+01  WS-Runtime-Version           PIC X(40) VALUE SPACE.
