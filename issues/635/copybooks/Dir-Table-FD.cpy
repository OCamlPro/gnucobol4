@@ -0,0 +1,6 @@
+*>COPY "./copybooks/Dir-Table-FD.cpy".
+FD  Dir-Table-File.
+01  Dir-Table-Line.
+    05  DT-Index                 PIC 9(02).
+    05  DT-Suffix                PIC X(40).
+    05  DT-Enabled               PIC X(01).
