@@ -0,0 +1,9 @@
+*>COPY "./copybooks/Intake-Index-Select.cpy".
+*> one row per file ever received through ./files/incoming/,
+*> keyed by filename - see 210-Process-One-Entry.
+    SELECT Intake-Index-File
+        ASSIGN DISK WS-Intake-Index-Path
+        ORGANIZATION INDEXED
+        ACCESS MODE DYNAMIC
+        RECORD KEY IS II-Filename
+        FILE STATUS IS WS-StatusIDX.
