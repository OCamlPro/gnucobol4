@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Csv-Export-Select.cpy".
+    SELECT Csv-Export-File
+        ASSIGN DISK WS-Csv-Path
+        FILE STATUS IS WS-StatusCSV
+        ORGANIZATION LINE SEQUENTIAL.
