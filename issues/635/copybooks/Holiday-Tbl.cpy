@@ -0,0 +1,46 @@
+*> Fixed company holiday calendar (YYYYMMDD), checked by
+*> 006-Check-Business-Day against CDT-Date alongside the
+*> Sat/Sun weekend test - maintained by hand once a year.
+01  TBL-Holiday-Table.
+    05  TBL-Holiday-Nbr-Elements PIC 9(02) VALUE 10.
+    05  TBL-Holiday-Values.
+*> New Year's Day
+        10                      PIC 9(08) VALUE 20260101.
+*> Memorial Day
+        10                      PIC 9(08) VALUE 20260525.
+*> Independence Day
+        10                      PIC 9(08) VALUE 20260704.
+*> Labor Day
+        10                      PIC 9(08) VALUE 20260907.
+*> Thanksgiving Day
+        10                      PIC 9(08) VALUE 20261126.
+*> Day after Thanksgiving
+        10                      PIC 9(08) VALUE 20261127.
+*> Christmas Eve
+        10                      PIC 9(08) VALUE 20261224.
+*> Christmas Day
+        10                      PIC 9(08) VALUE 20261225.
+*> New Year's Eve
+        10                      PIC 9(08) VALUE 20261231.
+*> New Year's Day (following year)
+        10                      PIC 9(08) VALUE 20270101.
+    05  TBL-Holiday-Redefine
+        REDEFINES TBL-Holiday-Values.
+        10  TBL-Holiday-Date
+            OCCURS 10 TIMES
+            INDEXED BY TBL-Holiday-Idx
+            PIC 9(08).
+
+*> FUNCTION MOD(FUNCTION INTEGER-OF-DATE(date), 7) - 0 is
+*> Sunday and 6 is Saturday for this epoch, confirmed
+*> against known dates.
+01  WS-Day-Of-Week               PIC 9(01) VALUE ZERO.
+    88  WS-Is-Weekend            VALUES 0, 6.
+
+01  WS-Business-Day-Sw           PIC X(01) VALUE "Y".
+    88  WS-Non-Business-Day      VALUE "N".
+
+*> CDT-Date (WS-DateTime.cpy) is a group item, not a
+*> single numeric elementary, so it can't be passed to
+*> FUNCTION INTEGER-OF-DATE directly - MOVE it here first.
+01  WS-Business-Day-YMD          PIC 9(08) VALUE ZERO.
