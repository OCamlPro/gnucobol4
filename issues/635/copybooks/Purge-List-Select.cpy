@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Purge-List-Select.cpy".
+    SELECT Purge-List-File
+        ASSIGN DISK WS-Purge-Scan-Path
+        FILE STATUS IS WS-StatusPRG
+        ORGANIZATION LINE SEQUENTIAL.
