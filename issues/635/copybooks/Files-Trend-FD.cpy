@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Files-Trend-FD.cpy".
+FD  Files-Trend-File.
+01  Files-Trend-Line             PIC X(80).
