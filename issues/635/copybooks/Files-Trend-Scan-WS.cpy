@@ -0,0 +1,17 @@
+*>COPY "./copybooks/Files-Trend-Scan-WS.cpy".
+01  WS-StatusFTS                 PIC X(02).
+01  WS-EOF-FTS                   PIC X(01) VALUE "N".
+    88  Files-Trend-Scan-EOF     VALUE "Y".
+
+01  WS-Files-Trend-Ls-Cmd        PIC X(120) VALUE SPACE.
+01  WS-Files-Trend-Entry-Path    PIC X(80) VALUE SPACE.
+
+01  WS-Files-Trend-Count         PIC 9(06) VALUE ZERO.
+01  WS-Files-Trend-Bytes         PIC 9(18) VALUE ZERO.
+
+*> built from TBL-Path-Name(TBL-dir-files) at each use
+*> rather than a bare "./files/..." literal, so the scan
+*> control file lands under whatever root/company tree
+*> this run is actually pointed at - see 121-Track-
+*> Files-Trend.
+01  WS-Files-Trend-Scan-Path     PIC X(60) VALUE SPACE.
