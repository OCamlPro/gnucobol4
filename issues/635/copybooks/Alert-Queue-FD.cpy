@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Alert-Queue-FD.cpy".
+FD  Alert-Queue-File.
+01  Alert-Queue-Line             PIC X(120).
