@@ -0,0 +1,21 @@
+*>COPY "./copybooks/Error-Log-WS.cpy".
+01  WS-StatusERR                  PIC X(02).
+
+01  WS-Error-Log-Open-Sw          PIC X(01) VALUE "N".
+    88  WS-Error-Log-File-Open    VALUE "Y".
+
+*> one row per WARNING/ERROR severity structured line -
+*> built in 911-Write-Log-Struct-Line from the same
+*> WS-Log-Struct-Line fields and the current WS-Log-Line
+*> timestamp, so operators can tail just ./logs/error.log
+*> instead of filtering routine notices out of main.log.
+01  WS-Error-Log-Row.
+    05  WS-Error-Log-Stamp        PIC X(19) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Error-Log-Sev          PIC X(01) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Error-Log-Source-Para  PIC X(20) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Error-Log-Event-Code   PIC 9(05) VALUE ZERO.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Error-Log-Text         PIC X(74) VALUE SPACE.
