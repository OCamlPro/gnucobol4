@@ -0,0 +1,6 @@
+*>COPY "./copybooks/Error-Log-Select.cpy".
+    SELECT Error-Log-File
+        ASSIGN DISK "./logs/error.log"
+        FILE STATUS IS WS-StatusERR
+        ORGANIZATION LINE SEQUENTIAL
+        SHARING ALL.
