@@ -0,0 +1,15 @@
+*>COPY "./copybooks/Preflight-WS.cpy".
+01  WS-StatusPFL                 PIC X(02).
+01  WS-Preflight-Path            PIC X(40) VALUE "./.preflight.tmp".
+01  WS-Preflight-Cmd             PIC X(250) VALUE SPACE.
+
+*> minimum free space on the WS-Root-Path mount, in
+*> whole kilobytes, below which ./files/ etc. are
+*> treated as "disk full" rather than attempted.
+01  WS-Preflight-Min-Free-KB     PIC 9(08) VALUE 10000.
+
+01  WS-Preflight-Result          PIC X(10) VALUE SPACE.
+    88  WS-Preflight-OK          VALUE "OK".
+    88  WS-Preflight-Mount-Down  VALUE "MOUNT".
+    88  WS-Preflight-No-Perm     VALUE "PERM".
+    88  WS-Preflight-Disk-Full   VALUE "FULL".
