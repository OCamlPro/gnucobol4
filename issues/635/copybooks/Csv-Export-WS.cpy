@@ -0,0 +1,17 @@
+*>COPY "./copybooks/Csv-Export-WS.cpy".
+01  WS-StatusCSV                 PIC X(02).
+01  WS-Csv-Path                  PIC X(60) VALUE SPACE.
+01  WS-Csv-Line                  PIC X(160) VALUE SPACE.
+
+01  WS-EOF-LOGRD                 PIC X(01) VALUE "N".
+    88  Log-File-Read-EOF        VALUE "Y".
+
+*> ./reports/ under the plain base root, captured once
+*> by 090-Init-Root-Path before 050-Process-One-Company
+*> re-roots TBL-Path-Name(TBL-dir-reports) under each
+*> company in turn - Log-File itself is one shared
+*> SHARING ALL stream with no company dimension at all,
+*> so 180-Export-Log-CSV's export of it belongs under
+*> the base root, not whichever company happened to run
+*> last through the loop.
+01  WS-Base-Reports-Path         PIC X(40) VALUE SPACE.
