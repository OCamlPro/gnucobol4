@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Runtime-Ver-FD.cpy".
+FD  Runtime-Ver-File.
+01  Runtime-Ver-Line             PIC X(80).
