@@ -0,0 +1,7 @@
+*>COPY "./copybooks/Lock-File-WS.cpy".
+01  WS-StatusLCK                 PIC X(02).
+01  WS-Lock-Path                 PIC X(60) VALUE SPACE.
+01  WS-Lock-Line                 PIC X(80) VALUE SPACE.
+
+01  WS-Lock-Created-Sw           PIC X(01) VALUE "N".
+    88  WS-Lock-Created          VALUE "Y".
