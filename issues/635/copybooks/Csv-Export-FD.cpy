@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Csv-Export-FD.cpy".
+FD  Csv-Export-File.
+01  Csv-Export-Line              PIC X(160).
