@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Files-Trend-Select.cpy".
+    SELECT Files-Trend-File
+        ASSIGN DISK WS-Files-Trend-Path
+        FILE STATUS IS WS-StatusFTR
+        ORGANIZATION LINE SEQUENTIAL.
