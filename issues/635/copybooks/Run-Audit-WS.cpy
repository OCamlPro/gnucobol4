@@ -0,0 +1,20 @@
+*>COPY "./copybooks/Run-Audit-WS.cpy".
+01  WS-StatusRUA                  PIC X(02).
+
+01  WS-OS-User                    PIC X(20) VALUE SPACE.
+
+*> one row per run - date/time stamp, which program/tag
+*> logged it, the OS user that launched it, and the
+*> WS-Option the run was invoked with, so "who kicked off
+*> the run that recreated ./files at 2am" has a real
+*> answer instead of just a Pgm-ID/timestamp in main.log.
+01  WS-Run-Audit-Row.
+    05  WS-Run-Audit-Stamp        PIC X(19) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Run-Audit-Pgm-ID       PIC X(10) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Run-Audit-User         PIC X(20) VALUE SPACE.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Run-Audit-Option       PIC 9(01) VALUE ZERO.
+    05                            PIC X(01) VALUE SPACE.
+    05  WS-Run-Audit-Text         PIC X(45) VALUE SPACE.
