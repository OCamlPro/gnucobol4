@@ -0,0 +1,9 @@
+*>COPY "./copybooks/Force-Recreate-WS.cpy".
+*> WS-Option = 2 is a destructive force-recreate - wipes
+*> each tracked directory (gated behind WS-Force-Confirm
+*> in linkage.cpy) before falling through into the normal
+*> Check-*-Dir flow, which then sees every entry ABSENT
+*> and recreates them via the existing 920-Make-Directory
+*> path - including the new-directory alert that fires on
+*> each one.
+01  WS-Force-Wipe-Cmd             PIC X(80) VALUE SPACE.
