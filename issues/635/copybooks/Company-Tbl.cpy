@@ -0,0 +1,17 @@
+*>COPY "./copybooks/Company-Tbl.cpy".
+*> one entry per business unit this PGM00 deployment
+*> manages - every per-company directory (everything in
+*> TBL-Path-File-Table except ./logs, which stays one
+*> shared SHARING ALL stream for every program) is
+*> rebuilt under that company's own root segment in turn
+*> by 050-Process-One-Company.  Defaults to a single
+*> blank-code entry (today's single-tree behavior) when
+*> PGM00_COMPANY_CODES isn't set in the environment.
+01  WS-Company-Table.
+    05  WS-Company-Count         PIC 9(02) VALUE ZERO.
+    05  WS-Company-Entry OCCURS 5 TIMES
+                           INDEXED BY WS-Co-Idx.
+        10  WS-Company-Code      PIC X(10) VALUE SPACE.
+
+01  WS-Base-Root-Path            PIC X(40) VALUE SPACE.
+01  WS-Company-Codes-Raw         PIC X(80) VALUE SPACE.
