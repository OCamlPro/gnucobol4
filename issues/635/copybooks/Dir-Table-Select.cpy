@@ -0,0 +1,8 @@
+*>COPY "./copybooks/Dir-Table-Select.cpy".
+*> operator-maintained override of Dir-Files-Tbl.cpy's compiled-in
+*> TBL-Suffix/TBL-Enabled values - written by PGM02's maintenance
+*> screen, read by PGM00's 091-Load-Dir-Table at startup.
+    SELECT Dir-Table-File
+        ASSIGN DISK WS-Dir-Table-Path
+        FILE STATUS IS WS-StatusDTB
+        ORGANIZATION LINE SEQUENTIAL.
