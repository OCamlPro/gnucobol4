@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Runtime-Ver-Select.cpy".
+    SELECT Runtime-Ver-File
+        ASSIGN DISK WS-Runtime-Ver-Path
+        FILE STATUS IS WS-StatusRTV
+        ORGANIZATION LINE SEQUENTIAL.
