@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Files-Trend-Scan-FD.cpy".
+FD  Files-Trend-Scan-File.
+01  Files-Trend-Scan-Entry       PIC X(80).
