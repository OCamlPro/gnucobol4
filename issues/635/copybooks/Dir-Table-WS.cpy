@@ -0,0 +1,6 @@
+*>COPY "./copybooks/Dir-Table-WS.cpy".
+01  WS-StatusDTB                 PIC X(02).
+01  WS-Dir-Table-Path            PIC X(60) VALUE SPACE.
+
+01  WS-EOF-DTB                   PIC X(01) VALUE "N".
+    88  Dir-Table-EOF            VALUE "Y".
