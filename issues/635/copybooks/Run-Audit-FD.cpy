@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Run-Audit-FD.cpy".
+FD  Run-Audit-File.
+01  Run-Audit-Printline           PIC X(100).
