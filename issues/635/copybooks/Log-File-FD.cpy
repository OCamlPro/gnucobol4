@@ -0,0 +1,8 @@
+*>COPY "./copybooks/Log-File-FD.cpy".
+FD  Log-File.
+01  Log-File-Printline           PIC X(107).
+01  Log-File-Structured.
+    05  SLR-Severity             PIC X(01).
+    05  SLR-Source-Para          PIC X(20).
+    05  SLR-Event-Code           PIC 9(05).
+    05  SLR-Text                 PIC X(74).
