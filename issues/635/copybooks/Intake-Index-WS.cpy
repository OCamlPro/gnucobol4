@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Intake-Index-WS.cpy".
+01  WS-StatusIDX                 PIC X(02).
+01  WS-Intake-Index-Path         PIC X(60) VALUE SPACE.
+01  WS-Intake-Index-Open-Sw      PIC X(01) VALUE "N".
+    88  WS-Intake-Index-Open     VALUE "Y".
