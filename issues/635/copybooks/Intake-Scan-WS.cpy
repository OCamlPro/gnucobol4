@@ -0,0 +1,17 @@
+*>COPY "./copybooks/Intake-Scan-WS.cpy".
+01  WS-StatusISC                 PIC X(02).
+01  WS-EOF-ISC                   PIC X(01) VALUE "N".
+    88  Intake-Scan-EOF          VALUE "Y".
+
+01  WS-Intake-Ls-Cmd             PIC X(120) VALUE SPACE.
+01  WS-Intake-Source-Path        PIC X(80) VALUE SPACE.
+01  WS-Intake-Dest-Path          PIC X(80) VALUE SPACE.
+
+*> built from TBL-Path-Name(TBL-dir-files) at each use
+*> rather than a bare "./files/..." literal, so the scan
+*> control file lands under whatever root/company tree
+*> this run is actually pointed at - see 200-Scan-
+*> Incoming-Dir.
+01  WS-Intake-Scan-Path          PIC X(60) VALUE SPACE.
+
+01  WS-Intake-Received-Count     PIC 9(06) VALUE ZERO.
