@@ -0,0 +1,18 @@
+*>COPY "./copybooks/Alert-Queue-WS.cpy".
+01  WS-StatusALQ                 PIC X(02).
+01  WS-Alert-Queue-Path          PIC X(60) VALUE SPACE.
+
+*> one line per directory actually created by 920-Make-
+*> Directory (not found present, not a dry run) so a
+*> separate alerting/notification step can pick these up
+*> without having to scrape main.log for CREATED lines.
+01  WS-Alert-Queue-Row           PIC X(120) VALUE SPACE.
+01  WS-Alert-Queue-Row-Fields    REDEFINES WS-Alert-Queue-Row.
+    05  WS-Alert-Date            PIC X(08).
+    05                          PIC X(01).
+    05  WS-Alert-Time            PIC X(06).
+    05                          PIC X(01).
+    05  WS-Alert-Pgm-ID          PIC X(08).
+    05                          PIC X(01).
+    05  WS-Alert-Path            PIC X(60).
+    05                          PIC X(35).
