@@ -0,0 +1,31 @@
+*>COPY "./copybooks/Audit-Rpt-WS.cpy".
+01  WS-StatusRPT                 PIC X(02).
+01  WS-Audit-Rpt-Path            PIC X(40) VALUE SPACE.
+01  WS-Audit-Rpt-Line            PIC X(80) VALUE SPACE.
+
+01  WS-Audit-Table.
+    05  WS-Audit-Entry           OCCURS 9 TIMES
+                                  INDEXED BY WS-Audit-Idx.
+        10  WS-Audit-Path-Name   PIC X(40).
+        10  WS-Audit-Prior       PIC X(08).
+        10  WS-Audit-Action      PIC X(08).
+
+*> set by 050-Process-One-Company's four checkpoint-
+*> guarded blocks (120/130/140/150) so 161-Backfill-
+*> Skipped-Audit-Rows knows which TBL-Index slot(s) a
+*> resumed run never re-ran 930-Record-Audit-Entry for
+*> this invocation, and so still hold whatever was in
+*> WS-Audit-Table/WS-Dir-Status-Table before this
+*> company's iteration started.
+01  WS-Audit-Step-120-Sw         PIC X(01) VALUE "N".
+    88  WS-Audit-Step-120-Ran    VALUE "Y".
+    88  WS-Audit-Step-120-Skipped VALUE "N".
+01  WS-Audit-Step-130-Sw         PIC X(01) VALUE "N".
+    88  WS-Audit-Step-130-Ran    VALUE "Y".
+    88  WS-Audit-Step-130-Skipped VALUE "N".
+01  WS-Audit-Step-140-Sw         PIC X(01) VALUE "N".
+    88  WS-Audit-Step-140-Ran    VALUE "Y".
+    88  WS-Audit-Step-140-Skipped VALUE "N".
+01  WS-Audit-Step-150-Sw         PIC X(01) VALUE "N".
+    88  WS-Audit-Step-150-Ran    VALUE "Y".
+    88  WS-Audit-Step-150-Skipped VALUE "N".
