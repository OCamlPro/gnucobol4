@@ -2,23 +2,84 @@
     05  TBL-dir-logs            PIC 9(01) VALUE 1.
     05  TBL-dir-reports         PIC 9(01) VALUE 2.
     05  TBL-dir-files           PIC 9(01) VALUE 3.
-    05  TBL-Nbr-Elements        PIC 9(02) VALUE 3.
-    05  TBL-Values.
+    05  TBL-dir-downloads       PIC 9(01) VALUE 4.
+    05  TBL-dir-staging         PIC 9(01) VALUE 5.
+    05  TBL-dir-rejects         PIC 9(01) VALUE 6.
+    05  TBL-dir-files-incoming  PIC 9(01) VALUE 7.
+    05  TBL-dir-files-processing
+                                PIC 9(01) VALUE 8.
+    05  TBL-dir-files-done      PIC 9(01) VALUE 9.
+    05  TBL-Nbr-Elements        PIC 9(02) VALUE 9.
+    05  TBL-Suffix-Values.
 *> 1
-        10                      PIC X(08) VALUE SPACE.
-        10                      PIC X(40) VALUE  "./logs/".
+        10                      PIC X(40) VALUE "logs/".
 *> 2
-        10                      PIC X(08) VALUE SPACE.
-        10                      PIC X(40) VALUE  "./reports/".
+        10                      PIC X(40) VALUE "reports/".
 *> 3
-        10                      PIC X(08) VALUE SPACE.
-        10                      PIC X(40) VALUE  "./files/".
-    05  TBL-Redefine
-        REDEFINES TBL-Values.
-        10  TBL-Element
-            OCCURS 3 TIMES
-            INDEXED BY TBL-Index.
-            15  TBL-Presence    PIC X(08).
-            15  TBL-Path-Name   PIC X(40).
+        10                      PIC X(40) VALUE "files/".
+*> 4
+        10                      PIC X(40) VALUE "Downloads/".
+*> 5
+        10                      PIC X(40) VALUE "staging/".
+*> 6
+        10                      PIC X(40) VALUE "rejects/".
+*> 7 - intake lifecycle subtree under ./files (request
+*>     that added TBL-dir-files-incoming/-processing/
+*>     -done): newly-landed files sit in incoming/,
+*>     PGM01 (or an equivalent future intake processor)
+*>     claims them into processing/ while working and
+*>     moves them to done/ on success - so file state is
+*>     visible from the folder alone instead of a flag
+*>     inside some other record.  100-Scan-Downloads-Dir
+*>     now lands Downloads intake straight into
+*>     files-incoming rather than flat ./files/, and
+*>     121-Track-Files-Trend/170-Purge-Old-Files follow
+*>     it there since that is the same population of
+*>     freshly-arrived files they always tracked.
+        10                      PIC X(40) VALUE "files/incoming/".
+*> 8
+        10                      PIC X(40) VALUE "files/processing/".
+*> 9
+        10                      PIC X(40) VALUE "files/done/".
+    05  TBL-Suffix-Redefine
+        REDEFINES TBL-Suffix-Values.
+        10  TBL-Suffix
+            OCCURS 9 TIMES
+            INDEXED BY TBL-Sfx-Idx
+            PIC X(40).
+
+*> TBL-Nbr-Elements above and this table's OCCURS 9 must
+*> stay in lockstep with Audit-Rpt-WS.cpy's WS-Audit-Table
+*> and linkage.cpy's WS-Dir-Status-Table, both of which are
+*> also hardcoded to OCCURS 9 TIMES.
+01  TBL-Presence-Table.
+    05  TBL-Element
+        OCCURS 9 TIMES
+        INDEXED BY TBL-Index.
+        10  TBL-Presence        PIC X(08).
+        10  TBL-Path-Name       PIC X(40).
+
+*> one Y/N switch per TBL-Path-File-Table entry - "N" means
+*> a tracked path has been disabled from the maintenance
+*> screen (PGM02) and its Check-*-Dir paragraph is skipped
+*> for this run instead of being checked/created.  Defaults
+*> to "Y" (today's behavior) and is only overridden by
+*> 091-Load-Dir-Table when ./reports/dir-table.cfg exists.
+01  TBL-Enabled-Table.
+    05  TBL-Enabled
+        OCCURS 9 TIMES
+        INDEXED BY TBL-Enb-Idx
+        PIC X(01) VALUE "Y".
+
+*> TBL-Path-Name(n) is built at runtime from WS-Root-Path
+*> + TBL-Suffix(n) - see 090-Init-Root-Path - so the same
+*> compiled PGM00 can be pointed at a different client's
+*> folder tree without recompiling this table.
+01  WS-Root-Path                PIC X(40) VALUE SPACE.
 
 01  WS-Path-Name                PIC X(40) VALUE SPACE.
+
+*> numeric stand-in for TBL-Index wherever an index-name
+*> needs to appear in a DISPLAY/STRING message - index-names
+*> aren't USAGE DISPLAY so they can't be STRINGed directly.
+01  WS-Tbl-Idx-Num               PIC 9(02) VALUE ZERO.
