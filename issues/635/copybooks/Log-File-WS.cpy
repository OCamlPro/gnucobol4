@@ -19,3 +19,32 @@
     05  Pgm-ID                  PIC X(10) VALUE SPACE.
     05                          PIC X(01) VALUE SPACE.
     05  Msg                     PIC X(66) VALUE SPACE.
+    05                          PIC X(01) VALUE SPACE.
+    05  Log-ISO-Week            PIC 9(02) VALUE ZERO.
+    05                          PIC X(01) VALUE SPACE.
+    05  Log-Day-Of-Week         PIC X(03) VALUE SPACE.
+
+01  WS-Log-Struct-Line.
+    05  WS-Log-Severity         PIC X(01) VALUE "I".
+        88  WS-Log-Sev-Info     VALUE "I".
+        88  WS-Log-Sev-Warning  VALUE "W".
+        88  WS-Log-Sev-Error    VALUE "E".
+    05  WS-Log-Source-Para      PIC X(20) VALUE SPACE.
+    05  WS-Log-Event-Code       PIC 9(05) VALUE ZERO.
+    05  WS-Log-Struct-Text      PIC X(74) VALUE SPACE.
+
+01  WS-Archived-Log-Name        PIC X(40) VALUE SPACE.
+
+01  WS-Log-Open-Sw               PIC X(01) VALUE "N".
+    88  WS-Log-File-Open         VALUE "Y".
+
+*> scratch fields for 113-Compute-Log-Week-Fields' ISO
+*> week/day-of-week calculation (Log-ISO-Week/Log-Day-
+*> Of-Week above) - kept here rather than reusing
+*> WS-Day-Of-Week/WS-Business-Day-YMD's own copybook
+*> since these are log-line-specific working fields.
+01  WS-ISO-Weekday               PIC 9(01) VALUE ZERO.
+01  WS-Log-Jan1-YMD-X            PIC X(08) VALUE SPACE.
+01  WS-Log-Jan1-YMD              PIC 9(08) VALUE ZERO.
+01  WS-Log-Ordinal-Day           PIC S9(05) VALUE ZERO.
+01  WS-Log-ISO-Week              PIC S9(05) VALUE ZERO.
