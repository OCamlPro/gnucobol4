@@ -0,0 +1,5 @@
+*>COPY "./copybooks/Preflight-Select.cpy".
+    SELECT Preflight-File
+        ASSIGN DISK WS-Preflight-Path
+        FILE STATUS IS WS-StatusPFL
+        ORGANIZATION LINE SEQUENTIAL.
