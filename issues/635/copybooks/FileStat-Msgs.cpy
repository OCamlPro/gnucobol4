@@ -0,0 +1,116 @@
+*>COPY "./copybooks/FileStat-Msgs.cpy".
+*> Translate WS-StatusLOG into WS-MSG and get the
+*> result in front of whoever is on call, whether or
+*> not Log-File itself is usable right now.
+    EVALUATE WS-StatusLOG
+        WHEN "00"
+            MOVE "Successful completion"
+              TO WS-MSG
+        WHEN "04"
+            MOVE "Record length does not match FD"
+              TO WS-MSG
+        WHEN "05"
+            MOVE "Optional file not found at OPEN"
+              TO WS-MSG
+        WHEN "10"
+            MOVE "End of file"
+              TO WS-MSG
+        WHEN "30"
+            MOVE "Permanent I/O error"
+              TO WS-MSG
+        WHEN "34"
+            MOVE "Disk full - boundary violation"
+              TO WS-MSG
+        WHEN "35"
+            MOVE "File not found for OPEN INPUT/I-O"
+              TO WS-MSG
+        WHEN "37"
+            MOVE "OPEN denied - incompatible device or mode"
+              TO WS-MSG
+        WHEN "38"
+            MOVE "File previously closed with LOCK"
+              TO WS-MSG
+        WHEN "39"
+            MOVE "OPEN conflict with fixed file attributes"
+              TO WS-MSG
+        WHEN "41"
+            MOVE "File already open"
+              TO WS-MSG
+        WHEN "42"
+            MOVE "CLOSE attempted on file not open"
+              TO WS-MSG
+        WHEN "44"
+            MOVE "Record length out of range"
+              TO WS-MSG
+        WHEN "46"
+            MOVE "READ attempted after end of file"
+              TO WS-MSG
+        WHEN "47"
+            MOVE "READ/START attempted on non-INPUT file"
+              TO WS-MSG
+        WHEN "48"
+            MOVE "WRITE attempted on non-OUTPUT file"
+              TO WS-MSG
+        WHEN "91"
+            MOVE "File system error - permission or device failure"
+              TO WS-MSG
+        WHEN OTHER
+            MOVE "Unrecognized file status code"
+              TO WS-MSG
+    END-EVALUATE.
+
+    IF  WS-StatusLOG NOT = "00" AND WS-StatusLOG NOT = SPACE
+        DISPLAY WS-Pgm-ID " LOG FILE STATUS " WS-StatusLOG " - " WS-MSG
+          UPON CONSOLE
+        IF  WS-Log-File-Open
+            MOVE WS-MSG
+              TO Msg OF WS-Log-Line
+            WRITE Log-File-Printline
+              FROM WS-Log-Line
+              AFTER ADVANCING 1
+            END-WRITE
+
+*>          written directly rather than through
+*>          911-Write-Log-Struct-Line - that paragraph
+*>          re-checks WS-StatusLOG and would recurse
+*>          back into this handler on a bad status.
+            SET WS-Log-Sev-Error TO TRUE
+            MOVE "999-STATUS-HANDLER" TO WS-Log-Source-Para
+            MOVE FUNCTION NUMVAL(WS-StatusLOG) TO WS-Log-Event-Code
+            MOVE WS-MSG TO WS-Log-Struct-Text
+            WRITE Log-File-Structured
+              FROM WS-Log-Struct-Line
+              AFTER ADVANCING 1
+            END-WRITE
+
+*>          main.log itself is in trouble, so duplicate
+*>          straight to error.log too - same field-by-
+*>          field build 912-Write-Error-Log-Line does,
+*>          inlined here for the same recursion-avoidance
+*>          reason as the WRITE above.
+            IF  WS-Error-Log-File-Open
+                MOVE SPACE TO WS-Error-Log-Row
+                STRING Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+                       "/"                      DELIMITED BY SIZE
+                       Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+                       "/"                      DELIMITED BY SIZE
+                       Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+                       " "                      DELIMITED BY SIZE
+                       Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+                       ":"                      DELIMITED BY SIZE
+                       Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+                       ":"                      DELIMITED BY SIZE
+                       Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+                  INTO WS-Error-Log-Stamp
+                END-STRING
+                MOVE WS-Log-Severity    TO WS-Error-Log-Sev
+                MOVE WS-Log-Source-Para TO WS-Error-Log-Source-Para
+                MOVE WS-Log-Event-Code  TO WS-Error-Log-Event-Code
+                MOVE WS-Log-Struct-Text TO WS-Error-Log-Text
+                WRITE Error-Log-Printline
+                  FROM WS-Error-Log-Row
+                  AFTER ADVANCING 1
+                END-WRITE
+            END-IF
+        END-IF
+    END-IF.
