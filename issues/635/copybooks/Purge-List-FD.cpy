@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Purge-List-FD.cpy".
+FD  Purge-List-File.
+01  Purge-List-Entry             PIC X(80).
