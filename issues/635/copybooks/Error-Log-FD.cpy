@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Error-Log-FD.cpy".
+FD  Error-Log-File.
+01  Error-Log-Printline           PIC X(123).
