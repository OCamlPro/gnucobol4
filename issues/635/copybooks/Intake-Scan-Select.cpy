@@ -0,0 +1,7 @@
+*>COPY "./copybooks/Intake-Scan-Select.cpy".
+*> control file holding one ./files/incoming/ directory entry per
+*> line, produced by 200-Scan-Incoming-Dir's directory listing.
+    SELECT Intake-Scan-File
+        ASSIGN DISK WS-Intake-Scan-Path
+        FILE STATUS IS WS-StatusISC
+        ORGANIZATION LINE SEQUENTIAL.
