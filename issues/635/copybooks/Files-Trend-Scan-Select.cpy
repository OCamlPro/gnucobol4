@@ -0,0 +1,7 @@
+*>COPY "./copybooks/Files-Trend-Scan-Select.cpy".
+*> control file holding one ./files/ directory entry per line,
+*> produced by 121-Track-Files-Trend's directory listing.
+    SELECT Files-Trend-Scan-File
+        ASSIGN DISK WS-Files-Trend-Scan-Path
+        FILE STATUS IS WS-StatusFTS
+        ORGANIZATION LINE SEQUENTIAL.
