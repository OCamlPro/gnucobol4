@@ -0,0 +1,7 @@
+*>COPY "./copybooks/Downloads-List-Select.cpy".
+*> control file holding one Downloads/ directory entry per line,
+*> produced by the 100-Scan-Downloads-Dir directory listing.
+    SELECT Downloads-List-File
+        ASSIGN DISK WS-Dl-Scan-Path
+        FILE STATUS IS WS-StatusDL
+        ORGANIZATION LINE SEQUENTIAL.
