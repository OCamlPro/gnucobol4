@@ -0,0 +1,9 @@
+*>COPY "./copybooks/Self-Test-WS.cpy".
+*> WS-Option = 9 runs 008-Self-Test-Mode instead of the
+*> real job - a throwaway path under WS-Root-Path is put
+*> through CBL_CHECK_FILE_EXIST/C$MAKEDIR/CBL_CHECK_FILE_EXIST
+*> again to confirm the runtime's directory-existence and
+*> create calls still behave the way Check-File-Exist and
+*> 920-Make-Directory assume they do.
+01  WS-Self-Test-Path            PIC X(40) VALUE SPACE.
+01  WS-Self-Test-Cmd             PIC X(80) VALUE SPACE.
