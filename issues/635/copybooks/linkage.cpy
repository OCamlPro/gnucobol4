@@ -12,3 +12,27 @@
 01  WS-Message-Line-8           PIC X(60).
 01  WS-Return                   PIC 9(10).
 01  WS-Return-Msg               PIC X(80).
+
+*> one entry per TBL-Path-File-Table row (Dir-Files-Tbl.cpy)
+*> so MainScreen can render a status grid instead of
+*> parsing WS-Message-Line-n sentences - populated by
+*> 930-Record-Audit-Entry alongside WS-Audit-Table.
+01  WS-Dir-Status-Table.
+    05  WS-Dir-Status-Entry      OCCURS 9 TIMES
+                                  INDEXED BY WS-Dir-Status-Idx.
+        10  WS-Dir-Status-Path   PIC X(40).
+        10  WS-Dir-Status-Prior  PIC X(08).
+        10  WS-Dir-Status-Action PIC X(08).
+
+*> caller-supplied tag for WS-Log-Line's Pgm-ID column -
+*> SPACE means "use PGM00's own default"; a batch driver
+*> (PGM00B) sets this to "BATCH" so overnight runs are
+*> distinguishable in main.log from interactive ones.
+01  WS-Caller-Tag               PIC X(10).
+
+*> second, distinct confirmation required before WS-Option
+*> = 2 (force recreate) is honored - must be passed as
+*> "CONFIRM " exactly; a typo that lands WS-Option on 2 by
+*> accident does not also land this, so 004-Check-Force-
+*> Recreate hard-stops instead of wiping a live tree.
+01  WS-Force-Confirm            PIC X(08).
