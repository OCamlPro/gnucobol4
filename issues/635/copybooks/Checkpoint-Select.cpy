@@ -0,0 +1,11 @@
+*>COPY "./copybooks/Checkpoint-Select.cpy".
+*> restart marker written after each Check-*-Dir paragraph
+*> completes (093-Load-Checkpoint/094-Save-Checkpoint) and
+*> removed on a clean EOJ (116-Clear-Checkpoint), so a
+*> re-invocation following an abend can pick up at the
+*> paragraph that was interrupted instead of redoing
+*> already-confirmed directory checks.
+    SELECT Checkpoint-File
+        ASSIGN DISK WS-Ckpt-Path
+        FILE STATUS IS WS-StatusCKP
+        ORGANIZATION LINE SEQUENTIAL.
