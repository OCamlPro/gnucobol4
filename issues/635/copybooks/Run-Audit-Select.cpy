@@ -0,0 +1,9 @@
+*>COPY "./copybooks/Run-Audit-Select.cpy".
+*> one line per PGM00 invocation recording who ran it and
+*> from where - see 114-Write-Run-Audit-Record.  Growing
+*> file opened EXTEND with an OUTPUT fallback, same idiom
+*> as Files-Trend-Select.cpy/Alert-Queue-Select.cpy.
+    SELECT Run-Audit-File
+        ASSIGN DISK "./logs/run-audit.log"
+        FILE STATUS IS WS-StatusRUA
+        ORGANIZATION LINE SEQUENTIAL.
