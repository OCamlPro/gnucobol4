@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Intake-Scan-FD.cpy".
+FD  Intake-Scan-File.
+01  Intake-Scan-Entry            PIC X(80).
