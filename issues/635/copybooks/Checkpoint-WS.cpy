@@ -0,0 +1,15 @@
+*>COPY "./copybooks/Checkpoint-WS.cpy".
+01  WS-StatusCKP                 PIC X(02).
+01  WS-Ckpt-Path                 PIC X(60) VALUE SPACE.
+
+*> WS-Ckpt-Company-Idx/WS-Ckpt-Step together record the
+*> last per-company Check-*-Dir paragraph that finished -
+*> Step is one of 120/130/140/150 (matching the paragraph-
+*> number scheme already in use) and Company-Idx is the
+*> WS-Co-Idx it ran under.  110-Check-Logs-Dir itself isn't
+*> checkpointed - it also opens Log-File/Error-Log-File for
+*> this run and has to run on every invocation regardless.
+*> Both ZERO means no checkpoint was found, i.e. a normal
+*> from-scratch run.
+01  WS-Ckpt-Company-Idx          PIC 9(02) VALUE ZERO.
+01  WS-Ckpt-Step                 PIC 9(03) VALUE ZERO.
