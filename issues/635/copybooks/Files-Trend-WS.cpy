@@ -0,0 +1,41 @@
+*>COPY "./copybooks/Files-Trend-WS.cpy".
+01  WS-StatusFTR                 PIC X(02).
+01  WS-Files-Trend-Path          PIC X(60) VALUE SPACE.
+01  WS-Files-Trend-Row           PIC X(80) VALUE SPACE.
+
+01  WS-EOF-FTR                   PIC X(01) VALUE "N".
+    88  Files-Trend-Read-EOF     VALUE "Y".
+
+*> last row read back from ./reports/files-trend.log by
+*> 123-Read-Prior-Files-Trend, before this run's own row
+*> is appended - same fixed-width layout 121-Track-Files-
+*> Trend writes (date/count/bytes), parsed by group MOVE
+*> rather than UNSTRING since every field is a known width.
+01  WS-Files-Trend-Have-Prior    PIC X(01) VALUE "N".
+    88  Files-Trend-Have-Prior   VALUE "Y".
+01  WS-Files-Trend-Prior-Row     PIC X(80) VALUE SPACE.
+01  WS-Files-Trend-Parse         REDEFINES WS-Files-Trend-Prior-Row.
+    05  WS-Files-Trend-Parse-Date
+                                 PIC X(08).
+    05                          PIC X(01).
+    05  WS-Files-Trend-Parse-Count
+                                 PIC 9(06).
+    05                          PIC X(01).
+    05  WS-Files-Trend-Parse-Bytes
+                                 PIC 9(18).
+    05                          PIC X(46).
+
+*> what 124-Reconcile-Files-Trend expects today's count
+*> to be, given the prior row plus this run's Downloads
+*> intake (WS-Downloads-Moved-Count/WS-Downloads-
+*> Extracted-Count) - only meaningful when
+*> Files-Trend-Have-Prior is set.
+01  WS-Files-Trend-Expected-Count
+                                 PIC 9(06) VALUE ZERO.
+
+*> WS-Purge-Count (Purge-WS.cpy) carried over into the
+*> expected-count formula above, but only when 170-
+*> Purge-Old-Files actually deleted something this run -
+*> a dry run (WS-Option = 1) only counts what it would
+*> have removed, so it must not be subtracted.
+01  WS-Files-Trend-Purged-Count PIC 9(06) VALUE ZERO.
