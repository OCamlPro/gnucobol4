@@ -0,0 +1,3 @@
+*>COPY "./copybooks/Audit-Rpt-FD.cpy".
+FD  Audit-Rpt-File.
+01  Audit-Rpt-Line               PIC X(80).
