@@ -0,0 +1,665 @@
+*>      $ SET SOURCEFORMAT "FREE"
+*>------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PGM01.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> File Intake Processor.
+*> Reads each file PGM00 staged in ./files/incoming,
+*> records filename/size/received-timestamp as a row
+*> in an indexed intake file, and moves the source
+*> file into ./files/done so arrivals are tracked as
+*> data instead of just sitting there as filesystem
+*> entries.
+*> CALLed right after PGM00 returns a successful
+*> WS-Return - see PGM00B.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY "./copybooks/Log-File-Select.cpy".
+COPY "./copybooks/Error-Log-Select.cpy".
+COPY "./copybooks/Intake-Scan-Select.cpy".
+COPY "./copybooks/Intake-Index-Select.cpy".
+COPY "./copybooks/Dir-Table-Select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+COPY "./copybooks/Log-File-FD.cpy".
+COPY "./copybooks/Error-Log-FD.cpy".
+COPY "./copybooks/Intake-Scan-FD.cpy".
+COPY "./copybooks/Intake-Index-FD.cpy".
+COPY "./copybooks/Dir-Table-FD.cpy".
+
+*>------------------------------------------------
+WORKING-STORAGE SECTION.
+*>------------------------------------------------
+01  WS-Pgm-ID                   PIC X(10) VALUE "PGM01".
+
+01  WS-STATUS                   PIC X(02) VALUE SPACE.
+01  WS-MSG                      PIC X(80) VALUE SPACE.
+
+COPY "./copybooks/Log-File-WS.cpy".
+
+*> WS-Day-Of-Week/WS-Business-Day-YMD, needed by
+*> 113-Compute-Log-Week-Fields below - PGM01 has no use
+*> for the holiday table itself, but these two scratch
+*> fields live in the same copybook PGM00 already draws
+*> them from.
+COPY "./copybooks/Holiday-Tbl.cpy".
+
+COPY "./copybooks/Error-Log-WS.cpy".
+
+COPY "./copybooks/Intake-Scan-WS.cpy".
+
+COPY "./copybooks/Intake-Index-WS.cpy".
+
+COPY "./copybooks/Dir-Files-Tbl.cpy".
+
+COPY "./copybooks/Dir-Table-WS.cpy".
+
+COPY "./copybooks/Company-Tbl.cpy".
+
+COPY "./copybooks/File-Info.cpy".
+
+COPY "./copybooks/WS-DateTime.cpy".
+
+*>------------------------------------------------
+LINKAGE SECTION.
+*>------------------------------------------------
+COPY "./copybooks/linkage.cpy".
+
+*>------------------------------------------------
+PROCEDURE DIVISION USING WS-Option
+                         WS-Message-Line-1
+                         WS-Message-Line-2
+                         WS-Message-Line-3
+                         WS-Message-Line-4
+                         WS-Message-Line-5
+                         WS-Message-Line-6
+                         WS-Message-Line-7
+                         WS-Message-Line-8
+                         WS-Return
+                         WS-Return-Msg
+                         WS-Dir-Status-Table
+                         WS-Caller-Tag
+                         WS-Force-Confirm.
+*>------------------------------------------------
+000-Main.
+*>------------------------------------------------
+*> Same USING contract linkage.cpy gives every CALL
+*> in this system, even though most of it (WS-Option,
+*> the status table, WS-Force-Confirm) is PGM00's own
+*> concern and unused here - one common parameter list
+*> means PGM00B can CALL PGM01 right after PGM00 with
+*> the exact same variables already on hand.
+*>------------------------------------------------
+    PERFORM 090-Init-Root-Path.
+
+    PERFORM 110-Open-Logs.
+
+    PERFORM 055-Process-One-Company
+      VARYING WS-Co-Idx FROM 1 BY 1
+        UNTIL WS-Co-Idx > WS-Company-Count.
+
+    PERFORM 900-Write-Summary-Log-Line.
+
+    MOVE ZERO TO WS-Return.
+    MOVE "PGM01 completed successfully" TO WS-Return-Msg.
+
+    IF  WS-Log-File-Open
+        MOVE "N" TO WS-Log-Open-Sw
+        CLOSE Log-File
+    END-IF.
+
+    IF  WS-Error-Log-File-Open
+        MOVE "N" TO WS-Error-Log-Open-Sw
+        CLOSE Error-Log-File
+    END-IF.
+
+    GOBACK.
+
+*>------------------------------------------------
+090-Init-Root-Path.
+*>------------------------------------------------
+*> Same environment-variable override, dir-table
+*> overlay, and company-table load as PGM00's own
+*> 090-Init-Root-Path, so PGM01 resolves ./files/
+*> incoming and ./files/done the same way PGM00
+*> resolved them when it staged and created those
+*> directories - including under each company's own
+*> root segment in a multi-company deployment, and
+*> honoring any suffix/enabled override an operator
+*> saved from PGM02's maintenance screen.  This initial
+*> pass builds every TBL-Path-Name off the plain base
+*> root - 055-Process-One-Company later re-roots the
+*> per-company entries (everything but ./logs) under
+*> each company's own subtree in turn.
+*>------------------------------------------------
+    ACCEPT WS-Base-Root-Path FROM ENVIRONMENT "PGM00_ROOT_PATH"
+      END-ACCEPT.
+
+    IF  WS-Base-Root-Path = SPACE
+        MOVE "." TO WS-Base-Root-Path
+    END-IF.
+
+    MOVE WS-Base-Root-Path TO WS-Root-Path.
+
+    PERFORM 091-Load-Dir-Table.
+
+    PERFORM 097-Load-Company-Table.
+
+    PERFORM 095-Build-Path-Name
+      VARYING TBL-Index FROM 1 BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+*>------------------------------------------------
+091-Load-Dir-Table.
+*>------------------------------------------------
+*> Same overlay of the compiled-in TBL-Suffix/TBL-
+*> Enabled defaults as PGM00's own 091-Load-Dir-Table,
+*> reading the same ./reports/dir-table.cfg PGM02's
+*> maintenance screen last saved, so a path renamed or
+*> disabled from that screen is honored here too.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Dir-Table-Path.
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/reports/dir-table.cfg" DELIMITED BY SIZE
+      INTO WS-Dir-Table-Path
+    END-STRING.
+
+    MOVE "N" TO WS-EOF-DTB.
+    OPEN INPUT Dir-Table-File.
+    IF  WS-StatusDTB = "00"
+        PERFORM 092-Read-Dir-Table-Row
+          UNTIL Dir-Table-EOF
+        CLOSE Dir-Table-File
+    END-IF.
+
+*>------------------------------------------------
+092-Read-Dir-Table-Row.
+*>------------------------------------------------
+    READ Dir-Table-File
+        AT END
+            MOVE "Y" TO WS-EOF-DTB
+        NOT AT END
+            IF  DT-Index >= 1 AND DT-Index <= TBL-Nbr-Elements
+                SET TBL-Sfx-Idx  TO DT-Index
+                SET TBL-Enb-Idx  TO DT-Index
+                MOVE DT-Suffix  TO TBL-Suffix(TBL-Sfx-Idx)
+                MOVE DT-Enabled TO TBL-Enabled(TBL-Enb-Idx)
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+095-Build-Path-Name.
+*>------------------------------------------------
+    SET TBL-Sfx-Idx TO TBL-Index.
+
+    MOVE SPACE TO TBL-Path-Name(TBL-Index).
+    STRING FUNCTION TRIM(WS-Root-Path) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Suffix(TBL-Sfx-Idx)) DELIMITED BY SIZE
+      INTO TBL-Path-Name(TBL-Index)
+    END-STRING.
+
+*>------------------------------------------------
+097-Load-Company-Table.
+*>------------------------------------------------
+*> Same PGM00_COMPANY_CODES parse as PGM00's own 097-
+*> Load-Company-Table, so PGM01 walks the identical set
+*> of per-company subtrees PGM00 just finished staging
+*> intake under.  Blank/unset means "single company" -
+*> one entry with a blank code, which leaves WS-Root-
+*> Path on the plain base root and reproduces today's
+*> single-tree behavior exactly.
+*>------------------------------------------------
+    ACCEPT WS-Company-Codes-Raw FROM ENVIRONMENT "PGM00_COMPANY_CODES"
+      END-ACCEPT.
+
+    MOVE SPACE TO WS-Company-Table.
+
+    IF  WS-Company-Codes-Raw = SPACE
+        MOVE 1 TO WS-Company-Count
+    ELSE
+        UNSTRING WS-Company-Codes-Raw DELIMITED BY ALL SPACE
+            INTO WS-Company-Code(1) WS-Company-Code(2)
+                 WS-Company-Code(3) WS-Company-Code(4)
+                 WS-Company-Code(5)
+        END-UNSTRING
+
+        MOVE ZERO TO WS-Company-Count
+        PERFORM 0971-Count-Company-Entry
+          VARYING WS-Co-Idx FROM 1 BY 1
+            UNTIL WS-Co-Idx > 5
+    END-IF.
+
+*>------------------------------------------------
+0971-Count-Company-Entry.
+*>------------------------------------------------
+    IF  WS-Company-Code(WS-Co-Idx) NOT = SPACE
+        ADD 1 TO WS-Company-Count
+    END-IF.
+
+*>------------------------------------------------
+055-Process-One-Company.
+*>------------------------------------------------
+*> Rebuild every per-company TBL-Path-Name (./reports,
+*> ./files and its nested subtree, ./staging, ./rejects
+*> - everything except ./logs, which stays one shared
+*> SHARING ALL stream) under this company's own root
+*> segment, the same way PGM00's 050-Process-One-Company
+*> does, then open that company's own intake index and
+*> scan its ./files/incoming for arrivals.  A blank WS-
+*> Company-Code leaves WS-Root-Path as the plain base
+*> root, reproducing today's single-company behavior
+*> exactly.
+*>------------------------------------------------
+    MOVE WS-Base-Root-Path TO WS-Root-Path.
+    IF  WS-Company-Code(WS-Co-Idx) NOT = SPACE
+        STRING FUNCTION TRIM(WS-Base-Root-Path) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Company-Code(WS-Co-Idx)) DELIMITED BY SIZE
+          INTO WS-Root-Path
+        END-STRING
+    END-IF.
+
+    PERFORM 095-Build-Path-Name
+      VARYING TBL-Index FROM TBL-dir-reports BY 1
+        UNTIL TBL-Index > TBL-Nbr-Elements.
+
+    PERFORM 120-Open-Intake-Index.
+
+    PERFORM 200-Scan-Incoming-Dir.
+
+    IF  WS-Intake-Index-Open
+        MOVE "N" TO WS-Intake-Index-Open-Sw
+        CLOSE Intake-Index-File
+    END-IF.
+
+*>------------------------------------------------
+110-Open-Logs.
+*>------------------------------------------------
+*> PGM00 already OPENed and CLOSEd Log-File/Error-
+*> Log-File earlier this run, so PGM01 appends rather
+*> than truncates - same OPEN EXTEND with fallback
+*> OPEN OUTPUT idiom 121-Track-Files-Trend uses for
+*> ./reports/files-trend.log, for the case PGM01 is
+*> ever run before either log exists.
+*>------------------------------------------------
+    ACCEPT CDT-Date FROM DATE YYYYMMDD END-ACCEPT.
+    ACCEPT CDT-Time FROM TIME          END-ACCEPT.
+    MOVE CDT-Year    TO Date-YYYY OF WS-Log-Line.
+    MOVE CDT-Month   TO Date-MM   OF WS-Log-Line.
+    MOVE CDT-Day     TO Date-DD   OF WS-Log-Line.
+    MOVE CDT-Hour    TO Time-HH   OF WS-Log-Line.
+    MOVE CDT-Minutes TO Time-MM   OF WS-Log-Line.
+    MOVE CDT-Seconds TO Time-SS   OF WS-Log-Line.
+    MOVE CDT-Hundredths-Of-Secs
+                     TO Time-HS   OF WS-Log-Line.
+    MOVE WS-Pgm-ID   TO Pgm-ID    OF WS-Log-Line.
+
+    PERFORM 113-Compute-Log-Week-Fields.
+
+    OPEN EXTEND Log-File.
+    IF  WS-StatusLOG NOT = "00"
+        OPEN OUTPUT Log-File
+    END-IF.
+    IF  WS-StatusLOG = "00"
+        SET WS-Log-File-Open TO TRUE
+    ELSE
+        PERFORM 999-Status-Handler
+    END-IF.
+
+    OPEN EXTEND Error-Log-File.
+    IF  WS-StatusERR NOT = "00"
+        OPEN OUTPUT Error-Log-File
+    END-IF.
+    IF  WS-StatusERR = "00"
+        SET WS-Error-Log-File-Open TO TRUE
+    END-IF.
+
+    IF  WS-Log-File-Open
+        MOVE "PGM01 intake processor begin job"
+          TO Msg OF WS-Log-Line
+        PERFORM 910-Write-Log-Line
+    END-IF.
+
+*>------------------------------------------------
+113-Compute-Log-Week-Fields.
+*>------------------------------------------------
+*> ISO week number and day-of-week abbreviation for
+*> WS-Log-Line, derived from the CDT-Date just ACCEPTed
+*> above - same idiom as PGM00.cbl's paragraph of the
+*> same name, so PGM01's intake log lines carry the
+*> same Log-ISO-Week/Log-Day-Of-Week grouping fields
+*> main.log does instead of their VALUE-clause defaults
+*> of 00/SPACE.
+*>------------------------------------------------
+    MOVE CDT-Date TO WS-Business-Day-YMD.
+
+    MOVE FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-Business-Day-YMD), 7)
+      TO WS-Day-Of-Week.
+
+    EVALUATE WS-Day-Of-Week
+        WHEN 0  MOVE "SUN" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 1  MOVE "MON" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 2  MOVE "TUE" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 3  MOVE "WED" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 4  MOVE "THU" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 5  MOVE "FRI" TO Log-Day-Of-Week OF WS-Log-Line
+        WHEN 6  MOVE "SAT" TO Log-Day-Of-Week OF WS-Log-Line
+    END-EVALUATE.
+
+    IF  WS-Day-Of-Week = 0
+        MOVE 7 TO WS-ISO-Weekday
+    ELSE
+        MOVE WS-Day-Of-Week TO WS-ISO-Weekday
+    END-IF.
+
+    MOVE SPACE TO WS-Log-Jan1-YMD-X.
+    STRING Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           "0101" DELIMITED BY SIZE
+      INTO WS-Log-Jan1-YMD-X
+    END-STRING.
+    MOVE WS-Log-Jan1-YMD-X TO WS-Log-Jan1-YMD.
+
+    COMPUTE WS-Log-Ordinal-Day =
+        FUNCTION INTEGER-OF-DATE(WS-Business-Day-YMD)
+      - FUNCTION INTEGER-OF-DATE(WS-Log-Jan1-YMD) + 1.
+
+    COMPUTE WS-Log-ISO-Week =
+        (WS-Log-Ordinal-Day - WS-ISO-Weekday + 10) / 7.
+
+*> weeks 0 and 53 wrap to the adjacent year's calendar -
+*> close enough for log grouping without a full ISO
+*> long/short-year lookup.
+    IF  WS-Log-ISO-Week < 1
+        MOVE 52 TO WS-Log-ISO-Week
+    END-IF.
+    IF  WS-Log-ISO-Week > 53
+        MOVE 53 TO WS-Log-ISO-Week
+    END-IF.
+
+    MOVE WS-Log-ISO-Week TO Log-ISO-Week OF WS-Log-Line.
+
+*>------------------------------------------------
+120-Open-Intake-Index.
+*>------------------------------------------------
+*> Open the indexed file keyed by filename, creating
+*> it on the first-ever run the same way 121-Track-
+*> Files-Trend's trend log falls back from EXTEND to
+*> OUTPUT when the file doesn't exist yet.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Intake-Index-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-reports)) DELIMITED BY SIZE
+           "intake-index.dat" DELIMITED BY SIZE
+      INTO WS-Intake-Index-Path
+    END-STRING.
+
+    OPEN I-O Intake-Index-File.
+    IF  WS-StatusIDX NOT = "00"
+        OPEN OUTPUT Intake-Index-File
+        CLOSE Intake-Index-File
+        OPEN I-O Intake-Index-File
+    END-IF.
+    IF  WS-StatusIDX = "00"
+        SET WS-Intake-Index-Open TO TRUE
+    ELSE
+        MOVE "Unable to open intake index file - job stopped"
+          TO WS-MSG
+        MOVE WS-MSG TO Msg OF WS-Log-Line
+        PERFORM 910-Write-Log-Line
+
+        SET WS-Log-Sev-Error TO TRUE
+        MOVE "120-OPEN-INTAKE-INDEX" TO WS-Log-Source-Para
+        MOVE 9101 TO WS-Log-Event-Code
+        MOVE WS-MSG TO WS-Log-Struct-Text
+        PERFORM 911-Write-Log-Struct-Line
+
+        MOVE 16 TO WS-Return
+        MOVE WS-MSG TO WS-Return-Msg
+
+        GO TO 990-Abort-Job
+    END-IF.
+
+*>------------------------------------------------
+200-Scan-Incoming-Dir.
+*>------------------------------------------------
+*> List ./files/incoming/ the same ls + scratch-
+*> control-file idiom 100-Scan-Downloads-Dir and
+*> 121-Track-Files-Trend use, then process one entry
+*> per line.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Intake-Scan-Path.
+    STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files)) DELIMITED BY SIZE
+           ".intake-scan.tmp" DELIMITED BY SIZE
+      INTO WS-Intake-Scan-Path
+    END-STRING.
+
+    MOVE SPACE TO WS-Intake-Ls-Cmd.
+    STRING "ls -1 " DELIMITED BY SIZE
+           FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+             DELIMITED BY SIZE
+           " > " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-Intake-Scan-Path) DELIMITED BY SIZE
+           " 2>/dev/null" DELIMITED BY SIZE
+      INTO WS-Intake-Ls-Cmd
+    END-STRING.
+
+    CALL "SYSTEM"
+      USING WS-Intake-Ls-Cmd
+    END-CALL.
+
+    MOVE "N" TO WS-EOF-ISC.
+    OPEN INPUT Intake-Scan-File.
+    IF  WS-StatusISC = "00"
+        PERFORM 210-Process-One-Entry
+          UNTIL Intake-Scan-EOF
+        CLOSE Intake-Scan-File
+    END-IF.
+
+    CALL "CBL_DELETE_FILE"
+      USING WS-Intake-Scan-Path
+    END-CALL.
+
+*>------------------------------------------------
+210-Process-One-Entry.
+*>------------------------------------------------
+*> One ./files/incoming/ entry per READ - record it in
+*> Intake-Index-File keyed by filename (REWRITE on a
+*> duplicate key, since a name can recur across runs),
+*> then move the source file into ./files/done.
+*>------------------------------------------------
+    READ Intake-Scan-File
+        AT END
+            MOVE "Y" TO WS-EOF-ISC
+        NOT AT END
+            IF  Intake-Scan-Entry NOT = SPACE
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-incoming))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Intake-Scan-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Intake-Source-Path
+                END-STRING
+
+                STRING FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-done))
+                         DELIMITED BY SIZE
+                       FUNCTION TRIM(Intake-Scan-Entry)
+                         DELIMITED BY SIZE
+                  INTO WS-Intake-Dest-Path
+                END-STRING
+
+                CALL "CBL_CHECK_FILE_EXIST"
+                    USING WS-Intake-Source-Path
+                          File-Info
+                END-CALL
+
+                IF  Return-Code = ZERO
+                    MOVE SPACE TO Intake-Index-Record
+                    MOVE Intake-Scan-Entry TO II-Filename
+                    MOVE File-Size-In-Bytes TO II-File-Size
+                    MOVE Date-YYYY OF WS-Log-Line TO II-Received-Date(1:4)
+                    MOVE Date-MM   OF WS-Log-Line TO II-Received-Date(5:2)
+                    MOVE Date-DD   OF WS-Log-Line TO II-Received-Date(7:2)
+                    MOVE Time-HH   OF WS-Log-Line TO II-Received-Time(1:2)
+                    MOVE Time-MM   OF WS-Log-Line TO II-Received-Time(3:2)
+                    MOVE Time-SS   OF WS-Log-Line TO II-Received-Time(5:2)
+
+                    WRITE Intake-Index-Record
+                      INVALID KEY
+                        REWRITE Intake-Index-Record
+                    END-WRITE
+
+                    CALL "CBL_RENAME_FILE"
+                      USING WS-Intake-Source-Path
+                            WS-Intake-Dest-Path
+                    END-CALL
+
+                    IF  Return-Code = ZERO
+                        ADD 1 TO WS-Intake-Received-Count
+                        MOVE SPACE TO WS-MSG
+                        STRING "intake: " DELIMITED BY SIZE
+                               FUNCTION TRIM(Intake-Scan-Entry)
+                                 DELIMITED BY SIZE
+                               " recorded and moved to "
+                                 DELIMITED BY SIZE
+                               FUNCTION TRIM(TBL-Path-Name(TBL-dir-files-done))
+                                 DELIMITED BY SIZE
+                          INTO WS-MSG
+                        END-STRING
+                        MOVE WS-MSG TO Msg OF WS-Log-Line
+                        PERFORM 910-Write-Log-Line
+                    ELSE
+                        MOVE SPACE TO WS-MSG
+                        STRING "intake: unable to move "
+                                 DELIMITED BY SIZE
+                               FUNCTION TRIM(Intake-Scan-Entry)
+                                 DELIMITED BY SIZE
+                               " into ./files/done"
+                                 DELIMITED BY SIZE
+                          INTO WS-MSG
+                        END-STRING
+                        MOVE WS-MSG TO Msg OF WS-Log-Line
+                        PERFORM 910-Write-Log-Line
+
+                        SET WS-Log-Sev-Error TO TRUE
+                        MOVE "210-PROCESS-ONE-ENTRY" TO WS-Log-Source-Para
+                        MOVE 9102 TO WS-Log-Event-Code
+                        MOVE WS-MSG TO WS-Log-Struct-Text
+                        PERFORM 911-Write-Log-Struct-Line
+                    END-IF
+                END-IF
+            END-IF
+    END-READ.
+
+*>------------------------------------------------
+900-Write-Summary-Log-Line.
+*>------------------------------------------------
+    MOVE SPACE TO WS-MSG.
+    STRING "PGM01 intake complete - " DELIMITED BY SIZE
+           WS-Intake-Received-Count DELIMITED BY SIZE
+           " file(s) recorded" DELIMITED BY SIZE
+      INTO WS-MSG
+    END-STRING.
+    MOVE WS-MSG TO Msg OF WS-Log-Line.
+    PERFORM 910-Write-Log-Line.
+
+*>------------------------------------------------
+910-Write-Log-Line.
+*>------------------------------------------------
+*> single WRITE choke point for Log-File so every
+*> WRITE's file status gets looked at.
+*>------------------------------------------------
+    WRITE Log-File-Printline
+      FROM WS-Log-Line
+      AFTER ADVANCING 1
+    END-WRITE.
+
+    IF  WS-StatusLOG NOT = "00"
+        PERFORM 999-Status-Handler
+    END-IF.
+
+*>------------------------------------------------
+911-Write-Log-Struct-Line.
+*>------------------------------------------------
+*> WRITE choke point for the fixed-width severity /
+*> source-paragraph / event-code record, mirroring
+*> PGM00's own 911-Write-Log-Struct-Line.
+*>------------------------------------------------
+    WRITE Log-File-Structured
+      FROM WS-Log-Struct-Line
+      AFTER ADVANCING 1
+    END-WRITE.
+
+    IF  WS-StatusLOG NOT = "00"
+        PERFORM 999-Status-Handler
+    END-IF.
+
+    IF  WS-Error-Log-File-Open
+    AND (WS-Log-Sev-Warning OR WS-Log-Sev-Error)
+        PERFORM 912-Write-Error-Log-Line
+    END-IF.
+
+*>------------------------------------------------
+912-Write-Error-Log-Line.
+*>------------------------------------------------
+*> Duplicates a WARNING/ERROR-severity structured
+*> line onto ./logs/error.log, same field build as
+*> PGM00's own 912-Write-Error-Log-Line.
+*>------------------------------------------------
+    MOVE SPACE TO WS-Error-Log-Row.
+
+    STRING Date-MM   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-DD   OF WS-Log-Line DELIMITED BY SIZE
+           "/"                      DELIMITED BY SIZE
+           Date-YYYY OF WS-Log-Line DELIMITED BY SIZE
+           " "                      DELIMITED BY SIZE
+           Time-HH   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-MM   OF WS-Log-Line DELIMITED BY SIZE
+           ":"                      DELIMITED BY SIZE
+           Time-SS   OF WS-Log-Line DELIMITED BY SIZE
+      INTO WS-Error-Log-Stamp
+    END-STRING.
+
+    MOVE WS-Log-Severity    TO WS-Error-Log-Sev.
+    MOVE WS-Log-Source-Para TO WS-Error-Log-Source-Para.
+    MOVE WS-Log-Event-Code  TO WS-Error-Log-Event-Code.
+    MOVE WS-Log-Struct-Text TO WS-Error-Log-Text.
+
+    WRITE Error-Log-Printline
+      FROM WS-Error-Log-Row
+      AFTER ADVANCING 1
+    END-WRITE.
+
+*>------------------------------------------------
+999-Status-Handler.
+*>------------------------------------------------
+COPY "./copybooks/FileStat-Msgs.cpy".
+
+*>------------------------------------------------
+990-Abort-Job.
+*>------------------------------------------------
+*> common hard-stop exit for an unrecoverable error -
+*> close anything open and return to the caller.
+*>------------------------------------------------
+    IF  WS-Log-File-Open
+        MOVE "N" TO WS-Log-Open-Sw
+        CLOSE Log-File
+    END-IF.
+
+    IF  WS-Error-Log-File-Open
+        MOVE "N" TO WS-Error-Log-Open-Sw
+        CLOSE Error-Log-File
+    END-IF.
+
+    GOBACK.
+
+END PROGRAM PGM01.
